@@ -1,15 +1,191 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. day6.
-       AUTHOR. jphNovitz.
-       DATE-WRITTEN. 2025/12/12.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION. 
-       01 idx PIC 9(1).
-
-       PROCEDURE DIVISION.
-           PERFORM VARYING idx FROM 0 BY 1 UNTIL idx>5
-               DISPLAY idx
-           END-PERFORM.
-           
-       STOP RUN.
+000100*****************************************************************
+000110* EXERCISE 6: CONTROLLED LOOP
+000120* DISPLAYS A RANGE OF VALUES UNDER A PERFORM VARYING LOOP. THE
+000130* STARTING VALUE, INCREMENT, ENDING LIMIT, CHECKPOINT INTERVAL,
+000140* AND RESTART FLAG CAN ALL BE SUPPLIED AS COMMAND-LINE PARAMETERS
+000150* (IN THAT ORDER); ANY OMITTED PARAMETER FALLS BACK TO THE
+000160* ORIGINAL DEMONSTRATION VALUES (FROM 0 BY 1 UNTIL GREATER THAN
+000170* 5, CHECKPOINTING EVERY ITERATION, NO RESTART).
+000180*
+000190* A CHECKPOINT RECORD IS WRITTEN TO DAY6CKPT EVERY N ITERATIONS
+000200* (N IS THE CHECKPOINT-INTERVAL PARAMETER). WHEN THE RESTART
+000210* PARAMETER IS "R", THE LOOP RESUMES ONE INCREMENT PAST WHATEVER
+000220* VALUE OF IDX WAS LAST CHECKPOINTED INSTEAD OF STARTING OVER.
+000230*****************************************************************
+000240* MODIFICATION HISTORY
+000250*  12/12/2025  JPH  ORIGINAL VERSION - BOUNDS HARDCODED, IDX
+000260*                   PIC 9(1).
+000270*  12/19/2025  JPH  BOUNDS/INCREMENT ARE NOW PARAMETER-DRIVEN AND
+000280*                   IDX IS WIDENED TO PIC S9(05) COMP SO THE
+000290*                   LOOP CAN RUN BEYOND A SINGLE DIGIT.
+000300*  12/19/2025  JPH  ADDED CHECKPOINT/RESTART SUPPORT SO A LONG
+000310*                   RUN CAN BE RESUMED WITHOUT REPROCESSING EVERY
+000320*                   VALUE FROM THE BEGINNING.
+000330*  12/19/2025  JPH  THE TOTAL ITERATION COUNT IS NOW POSTED TO
+000340*                   THE SHARED DRV-DAY6-ITERATIONS ITEM SO A
+000350*                   DRIVER PROGRAM CAN INCLUDE IT IN AN END-OF-JOB
+000360*                   SUMMARY.
+000370*  12/19/2025  JPH  2100-WRITE-CHECKPOINT NOW CHECKS WS-CKPT-OK
+000380*                   AFTER OPEN OUTPUT DAY6CKPT, THE SAME AS THE
+000390*                   OPEN INPUT IN 1500-CHECK-RESTART ALREADY DID -
+000400*                   PREVIOUSLY A FAILED OPEN STILL WENT ON TO
+000410*                   WRITE AGAINST AN UNOPENED FILE.
+000420*****************************************************************
+000430 IDENTIFICATION DIVISION.
+000440 PROGRAM-ID. day6.
+000450 AUTHOR. jphNovitz.
+000460 DATE-WRITTEN. 2025/12/12.
+000470 DATE-COMPILED.
+
+000480 ENVIRONMENT DIVISION.
+000490 INPUT-OUTPUT SECTION.
+000500 FILE-CONTROL.
+000510     SELECT DAY6CKPT ASSIGN TO "DAY6CKPT"
+000520         ORGANIZATION IS LINE SEQUENTIAL
+000530         FILE STATUS IS WS-CKPT-STATUS.
+
+000540 DATA DIVISION.
+000550 FILE SECTION.
+000560 FD  DAY6CKPT
+000570     RECORDING MODE IS F.
+000580 01  CKPT-REC.
+000590     05  CKPT-IDX             PIC S9(05) SIGN LEADING SEPARATE.
+
+000600 WORKING-STORAGE SECTION.
+000610 01  WS-CKPT-STATUS           PIC X(02).
+000620     88  WS-CKPT-OK               VALUE "00".
+
+000630 01  WS-IDX                   PIC S9(05) COMP VALUE 0.
+000640 01  WS-IDX-FROM              PIC S9(05) COMP VALUE 0.
+000650 01  WS-IDX-BY                PIC S9(05) COMP VALUE 1.
+000660 01  WS-IDX-LIMIT             PIC S9(05) COMP VALUE 5.
+
+000670 01  WS-CKPT-EVERY            PIC S9(05) COMP VALUE 1.
+000680 01  WS-CKPT-COUNT            PIC S9(05) COMP VALUE 0.
+000690 01  WS-RESTART-FLAG          PIC X(01)  VALUE "N".
+000700     88  WS-RESTART-REQUESTED     VALUE "R" "r".
+
+000710 01  WS-PARM-COUNT            PIC 9(02).
+000720 01  WS-PARM-INDEX            PIC 9(02).
+000730 01  WS-PARM-VALUE            PIC X(05).
+000740 01  WS-PARM-VALUE-NUM REDEFINES WS-PARM-VALUE
+000750                              PIC 9(05).
+
+000760 01  WS-ITER-COUNT            PIC 9(05) COMP VALUE 0.
+
+000770     COPY DRVSTATS.
+
+000780 PROCEDURE DIVISION.
+
+000790 0000-MAINLINE.
+000800     PERFORM 1000-GET-PARMS THRU 1000-EXIT.
+000810     PERFORM 1500-CHECK-RESTART THRU 1500-EXIT.
+000820     PERFORM 2000-RUN-LOOP THRU 2000-EXIT.
+000830     GOBACK.
+
+000840 1000-GET-PARMS.
+000850     ACCEPT WS-PARM-COUNT FROM ARGUMENT-NUMBER.
+
+000860     IF WS-PARM-COUNT NOT >= 1
+000870         GO TO 1000-EXIT
+000880     END-IF.
+000890     MOVE 1 TO WS-PARM-INDEX.
+000900     DISPLAY WS-PARM-INDEX UPON ARGUMENT-NUMBER.
+000910     ACCEPT WS-PARM-VALUE FROM ARGUMENT-VALUE.
+000920     IF WS-PARM-VALUE IS NUMERIC
+000930         MOVE WS-PARM-VALUE-NUM TO WS-IDX-FROM
+000940     END-IF.
+
+000950     IF WS-PARM-COUNT NOT >= 2
+000960         GO TO 1000-EXIT
+000970     END-IF.
+000980     MOVE 2 TO WS-PARM-INDEX.
+000990     DISPLAY WS-PARM-INDEX UPON ARGUMENT-NUMBER.
+001000     ACCEPT WS-PARM-VALUE FROM ARGUMENT-VALUE.
+001010     IF WS-PARM-VALUE IS NUMERIC
+001020         MOVE WS-PARM-VALUE-NUM TO WS-IDX-BY
+001030     END-IF.
+
+001040     IF WS-PARM-COUNT NOT >= 3
+001050         GO TO 1000-EXIT
+001060     END-IF.
+001070     MOVE 3 TO WS-PARM-INDEX.
+001080     DISPLAY WS-PARM-INDEX UPON ARGUMENT-NUMBER.
+001090     ACCEPT WS-PARM-VALUE FROM ARGUMENT-VALUE.
+001100     IF WS-PARM-VALUE IS NUMERIC
+001110         MOVE WS-PARM-VALUE-NUM TO WS-IDX-LIMIT
+001120     END-IF.
+
+001130     IF WS-PARM-COUNT NOT >= 4
+001140         GO TO 1000-EXIT
+001150     END-IF.
+001160     MOVE 4 TO WS-PARM-INDEX.
+001170     DISPLAY WS-PARM-INDEX UPON ARGUMENT-NUMBER.
+001180     ACCEPT WS-PARM-VALUE FROM ARGUMENT-VALUE.
+001190     IF WS-PARM-VALUE IS NUMERIC
+001200         MOVE WS-PARM-VALUE-NUM TO WS-CKPT-EVERY
+001210     END-IF.
+
+001220     IF WS-PARM-COUNT NOT >= 5
+001230         GO TO 1000-EXIT
+001240     END-IF.
+001250     MOVE 5 TO WS-PARM-INDEX.
+001260     DISPLAY WS-PARM-INDEX UPON ARGUMENT-NUMBER.
+001270     ACCEPT WS-PARM-VALUE FROM ARGUMENT-VALUE.
+001280     MOVE WS-PARM-VALUE(1:1) TO WS-RESTART-FLAG.
+001290 1000-EXIT.
+001300     EXIT.
+
+001310 1500-CHECK-RESTART.
+001320     IF NOT WS-RESTART-REQUESTED
+001330         GO TO 1500-EXIT
+001340     END-IF.
+
+001350     OPEN INPUT DAY6CKPT.
+001360     IF NOT WS-CKPT-OK
+001370         DISPLAY "DAY6 - NO CHECKPOINT FOUND, STARTING FROM "
+001380             WS-IDX-FROM
+001390         GO TO 1500-EXIT
+001400     END-IF.
+
+001410     READ DAY6CKPT
+001420         AT END
+001430             DISPLAY "DAY6 - CHECKPOINT FILE IS EMPTY, STARTING "
+001440                 "FROM " WS-IDX-FROM
+001450     END-READ.
+001460     IF WS-CKPT-OK
+001470         COMPUTE WS-IDX-FROM = CKPT-IDX + WS-IDX-BY
+001480         DISPLAY "DAY6 - RESUMING FROM CHECKPOINT, NEXT IDX IS "
+001490             WS-IDX-FROM
+001500     END-IF.
+001510     CLOSE DAY6CKPT.
+001520 1500-EXIT.
+001530     EXIT.
+
+001540 2000-RUN-LOOP.
+001550     PERFORM VARYING WS-IDX FROM WS-IDX-FROM BY WS-IDX-BY
+001560             UNTIL WS-IDX > WS-IDX-LIMIT
+001570         DISPLAY WS-IDX
+001580         ADD 1 TO WS-CKPT-COUNT
+001590         ADD 1 TO WS-ITER-COUNT
+001600         IF WS-CKPT-COUNT >= WS-CKPT-EVERY
+001610             PERFORM 2100-WRITE-CHECKPOINT THRU 2100-EXIT
+001620             MOVE 0 TO WS-CKPT-COUNT
+001630         END-IF
+001640     END-PERFORM.
+001650     MOVE WS-ITER-COUNT TO DRV-Day6-Iterations.
+001660 2000-EXIT.
+001670     EXIT.
+
+001680 2100-WRITE-CHECKPOINT.
+001690     MOVE WS-IDX TO CKPT-IDX.
+001700     OPEN OUTPUT DAY6CKPT.
+001710     IF NOT WS-CKPT-OK
+001720         DISPLAY "DAY6 - UNABLE TO OPEN DAY6CKPT, STATUS "
+001730             WS-CKPT-STATUS
+001740         GO TO 2100-EXIT
+001750     END-IF.
+001760     WRITE CKPT-REC.
+001770     CLOSE DAY6CKPT.
+001780 2100-EXIT.
+001790     EXIT.
