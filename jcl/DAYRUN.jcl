@@ -0,0 +1,117 @@
+//DAYRUN   JOB (ACCTNO),'JPH NOVITZ',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*****************************************************************
+//* DAYRUN - NIGHTLY BATCH STREAM
+//* COMPILES AND LINK-EDITS DAY6, DAY7, AND DAY8 FROM THE CURRENT
+//* SOURCE LIBRARY INTO PROD.COBOL.LOADLIB, THEN RUNS THE CONTROL
+//* LOOP (DAY6) FOLLOWED BY THE PRODUCT MASTER UPDATE (DAY7) AND THE
+//* PRODUCT PRICE FORMATTING REPORT (DAY8). EACH EXECUTE STEP IS
+//* CONDITIONED TO BYPASS WHEN ITS OWN COMPILE OR LINK-EDIT FAILS,
+//* AND STEP060/STEP090 ARE ALSO CONDITIONED TO BYPASS WHEN AN
+//* EARLIER EXECUTE STEP ENDS WITH A RETURN CODE GREATER THAN 4, SO
+//* A FAILED MASTER UPDATE DOES NOT GO ON TO FORMAT PRICES FROM BAD
+//* DATA.
+//*****************************************************************
+//* MODIFICATION HISTORY
+//*  12/19/2025  JPH  ORIGINAL VERSION.
+//*  12/19/2025  JPH  ADDED COMPILE AND LINK-EDIT STEPS AHEAD OF EACH
+//*                   PROGRAM'S EXECUTE STEP INSTEAD OF ASSUMING A
+//*                   LOAD MODULE WAS ALREADY BUILT - THE JOB NOW
+//*                   REBUILDS DAY6, DAY7, AND DAY8 FROM SOURCE EVERY
+//*                   NIGHT BEFORE RUNNING THEM.
+//*  12/19/2025  JPH  STEP060 (DAY8) NOW RUNS WITH PARM='B' SO IT
+//*                   SKIPS THE INTERACTIVE CODE-PRODUIT LOOKUP -
+//*                   THERE IS NO OPERATOR ATTACHED TO THIS JOB TO
+//*                   ANSWER THE PROMPT.
+//*  12/19/2025  JPH  CORRECTED THE HEADER COMMENT TO NAME STEP060 AND
+//*                   STEP090 AS THE STEPS CONDITIONED ON EARLIER
+//*                   EXECUTE-STEP RETURN CODES - STEP040 IS A COMPILE
+//*                   STEP AND CARRIES NO SUCH COND. STEP090'S COND
+//*                   NOW ALSO ENUMERATES THE FULL UPSTREAM CHAIN
+//*                   (STEP010 THROUGH STEP080), MATCHING STEP060'S
+//*                   PATTERN, SO A FAILURE ANYWHERE IN THE DAY6 OR
+//*                   DAY7 BUILD/RUN CHAIN BYPASSES THE DAY8 EXECUTE
+//*                   STEP TOO - PREVIOUSLY A FAILED STEP010/020/040/
+//*                   050 COMPILE OR LINK LEFT STEP090'S COND UNABLE
+//*                   TO SEE THE FAILURE (A STEP BYPASSED BY ITS OWN
+//*                   COND REPORTS RC=0 TO DOWNSTREAM COND TESTS), SO
+//*                   DAY8 COULD STILL RUN AGAINST STALE DATA.
+//*                   STEP030'S PARM IS NOW SPACE-SEPARATED TOKENS
+//*                   RATHER THAN ONE COMMA-JOINED STRING, MATCHING
+//*                   HOW DAY6'S ARGUMENT-NUMBER/ARGUMENT-VALUE PARSING
+//*                   READS SEPARATE POSITIONAL PARAMETERS - THE
+//*                   COMMA-JOINED FORM WAS BEING READ AS A SINGLE
+//*                   NON-NUMERIC TOKEN, SO ONLY THE FIRST PARAMETER
+//*                   WAS EVER EXAMINED AND WS-IDX-BY, WS-IDX-LIMIT,
+//*                   WS-CKPT-EVERY, AND WS-RESTART-FLAG SILENTLY KEPT
+//*                   THEIR HARDCODED DEFAULTS.
+//*****************************************************************
+//STEP010  EXEC PGM=IGYCRCTL,PARM='NODYNAM,LIB,RENT'
+//STEPLIB  DD   DSN=IGY.V6R3M0.SIGYCOMP,DISP=SHR
+//SYSLIB   DD   DSN=PROD.COBOL.COPYLIB,DISP=SHR
+//SYSIN    DD   DSN=PROD.COBOL.SOURCE(DAY6),DISP=SHR
+//SYSLIN   DD   DSN=&&LOADSET1,DISP=(MOD,PASS),UNIT=SYSDA,
+//             SPACE=(TRK,(3,3)),DCB=(BLKSIZE=3200)
+//SYSPRINT DD   SYSOUT=*
+//SYSUT1   DD   UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT2   DD   UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT3   DD   UNIT=SYSDA,SPACE=(CYL,(1,1))
+//*
+//STEP020  EXEC PGM=IEWL,COND=(4,LT,STEP010)
+//SYSLIN   DD   DSN=&&LOADSET1,DISP=(OLD,DELETE)
+//SYSLMOD  DD   DSN=PROD.COBOL.LOADLIB(DAY6),DISP=SHR
+//SYSPRINT DD   SYSOUT=*
+//*
+//STEP030  EXEC PGM=day6,PARM='0 1 5 1',
+//             COND=((4,LT,STEP010),(4,LT,STEP020))
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//DAY6CKPT DD   DSN=PROD.DAY6.CHECKPOINT,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP040  EXEC PGM=IGYCRCTL,PARM='NODYNAM,LIB,RENT'
+//STEPLIB  DD   DSN=IGY.V6R3M0.SIGYCOMP,DISP=SHR
+//SYSLIB   DD   DSN=PROD.COBOL.COPYLIB,DISP=SHR
+//SYSIN    DD   DSN=PROD.COBOL.SOURCE(DAY7),DISP=SHR
+//SYSLIN   DD   DSN=&&LOADSET2,DISP=(MOD,PASS),UNIT=SYSDA,
+//             SPACE=(TRK,(3,3)),DCB=(BLKSIZE=3200)
+//SYSPRINT DD   SYSOUT=*
+//SYSUT1   DD   UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT2   DD   UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT3   DD   UNIT=SYSDA,SPACE=(CYL,(1,1))
+//*
+//STEP050  EXEC PGM=IEWL,COND=(4,LT,STEP040)
+//SYSLIN   DD   DSN=&&LOADSET2,DISP=(OLD,DELETE)
+//SYSLMOD  DD   DSN=PROD.COBOL.LOADLIB(DAY7),DISP=SHR
+//SYSPRINT DD   SYSOUT=*
+//*
+//STEP060  EXEC PGM=day7,COND=((4,LT,STEP010),(4,LT,STEP020),
+//             (4,LT,STEP030),(4,LT,STEP040),(4,LT,STEP050))
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//PRODTRAN DD   DSN=PROD.PRODUCT.TRANS,DISP=SHR
+//PRODMAST DD   DSN=PROD.PRODUCT.MASTER,DISP=SHR
+//PRODCTBL DD   DSN=PROD.PRODUCT.CODETBL,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP070  EXEC PGM=IGYCRCTL,PARM='NODYNAM,LIB,RENT'
+//STEPLIB  DD   DSN=IGY.V6R3M0.SIGYCOMP,DISP=SHR
+//SYSLIB   DD   DSN=PROD.COBOL.COPYLIB,DISP=SHR
+//SYSIN    DD   DSN=PROD.COBOL.SOURCE(DAY8),DISP=SHR
+//SYSLIN   DD   DSN=&&LOADSET3,DISP=(MOD,PASS),UNIT=SYSDA,
+//             SPACE=(TRK,(3,3)),DCB=(BLKSIZE=3200)
+//SYSPRINT DD   SYSOUT=*
+//SYSUT1   DD   UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT2   DD   UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT3   DD   UNIT=SYSDA,SPACE=(CYL,(1,1))
+//*
+//STEP080  EXEC PGM=IEWL,COND=(4,LT,STEP070)
+//SYSLIN   DD   DSN=&&LOADSET3,DISP=(OLD,DELETE)
+//SYSLMOD  DD   DSN=PROD.COBOL.LOADLIB(DAY8),DISP=SHR
+//SYSPRINT DD   SYSOUT=*
+//*
+//STEP090  EXEC PGM=day8,PARM='B',
+//             COND=((4,LT,STEP010),(4,LT,STEP020),(4,LT,STEP030),
+//             (4,LT,STEP040),(4,LT,STEP050),(4,LT,STEP060),
+//             (4,LT,STEP070),(4,LT,STEP080))
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//
