@@ -0,0 +1,183 @@
+000100*****************************************************************
+000110* EXERCISE 7 LISTING: PRODUCT MASTER LISTING REPORT
+000120* READS THE PRODUCT MASTER (PRODMAST) IN CODE-PRODUIT SEQUENCE
+000130* AND PRINTS ONE LINE PER PRODUCT SHOWING ITS EXTENDED VALUE
+000140* (PRIX TIMES QTE-EN-MAIN), WITH A GRAND TOTAL AT THE END.
+000150*****************************************************************
+000160* MODIFICATION HISTORY
+000170*  12/15/2025  JPH  ORIGINAL VERSION.
+000180*  12/19/2025  JPH  IF PRODMAST FAILS TO OPEN, 1000-INITIALIZE
+000190*                   NOW ALSO SETS WS-EOF-SW SO THE MAINLINE
+000200*                   PROCESSING LOOP NEVER RUNS AGAINST AN
+000210*                   UNOPENED FILE - PREVIOUSLY IT LOOPED FOREVER
+000220*                   READING A FILE THAT WAS NEVER OPENED.
+000230*  12/19/2025  JPH  1000-INITIALIZE NOW TRACKS WHETHER PRODMAST
+000240*                   AND PRODRPT WERE ACTUALLY OPENED, AND
+000250*                   9000-TERMINATE ONLY WRITES THE TRAILER LINE
+000260*                   OR CLOSES A FILE THIS RUN ACTUALLY OPENED -
+000270*                   PREVIOUSLY AN OPEN FAILURE STILL LEFT A WRITE
+000280*                   AND TWO CLOSES AGAINST UNOPENED FILES.
+000290*****************************************************************
+000300 IDENTIFICATION DIVISION.
+000310 PROGRAM-ID. day7rpt.
+000320 AUTHOR. jphNovitz.
+000330 DATE-WRITTEN. 2025/12/15.
+000340 DATE-COMPILED.
+
+000350 ENVIRONMENT DIVISION.
+000360 INPUT-OUTPUT SECTION.
+000370 FILE-CONTROL.
+000380     SELECT PRODMAST ASSIGN TO "PRODMAST"
+000390         ORGANIZATION IS INDEXED
+000400         ACCESS MODE IS SEQUENTIAL
+000410         RECORD KEY IS Code-produit
+000420         FILE STATUS IS WS-PRODMAST-STATUS.
+
+000430     SELECT PRODRPT ASSIGN TO "PRODRPT"
+000440         ORGANIZATION IS LINE SEQUENTIAL
+000450         FILE STATUS IS WS-PRODRPT-STATUS.
+
+000460 DATA DIVISION.
+000470 FILE SECTION.
+000480 FD  PRODMAST
+000490     RECORDING MODE IS F.
+000500     COPY PRODREC.
+
+000510 FD  PRODRPT
+000520     RECORDING MODE IS F.
+000530 01  PRODRPT-LINE             PIC X(80).
+
+000540 WORKING-STORAGE SECTION.
+000550 01  WS-PRODMAST-STATUS       PIC X(02).
+000560     88  WS-PRODMAST-OK             VALUE "00".
+
+000570 01  WS-PRODRPT-STATUS        PIC X(02).
+000580     88  WS-PRODRPT-OK              VALUE "00".
+
+000590 01  WS-SWITCHES.
+000600     05  WS-EOF-SW            PIC X(01)  VALUE "N".
+000610         88  WS-EOF-REACHED          VALUE "Y".
+000620     05  WS-PRODMAST-OPEN-SW  PIC X(01)  VALUE "N".
+000630         88  WS-PRODMAST-WAS-OPENED  VALUE "Y".
+000640     05  WS-PRODRPT-OPEN-SW   PIC X(01)  VALUE "N".
+000650         88  WS-PRODRPT-WAS-OPENED   VALUE "Y".
+
+000660 01  WS-COUNTERS.
+000670     05  WS-LINE-COUNT        PIC 9(05) COMP  VALUE ZERO.
+
+000680 01  WS-WORK-FIELDS.
+000690     05  WS-VALEUR-ETENDUE    PIC S9(09)V99 COMP-3 VALUE ZERO.
+000700     05  WS-GRAND-TOTAL       PIC S9(09)V99 COMP-3 VALUE ZERO.
+
+000710 01  WS-HEADING-1.
+000720     05  FILLER               PIC X(15) VALUE
+000730         "LISTE PRODUITS ".
+000740     05  FILLER               PIC X(65) VALUE SPACES.
+
+000750 01  WS-HEADING-2.
+000760     05  FILLER               PIC X(04) VALUE "CODE".
+000770     05  FILLER               PIC X(02) VALUE SPACES.
+000780     05  FILLER               PIC X(15) VALUE "LIBELLE".
+000790     05  FILLER               PIC X(05) VALUE SPACES.
+000800     05  FILLER               PIC X(08) VALUE "PRIX".
+000810     05  FILLER               PIC X(06) VALUE SPACES.
+000820     05  FILLER               PIC X(04) VALUE "QTE".
+000830     05  FILLER               PIC X(06) VALUE SPACES.
+000840     05  FILLER               PIC X(14) VALUE "VALEUR ETENDUE".
+
+000850 01  WS-DETAIL-LINE.
+000860     05  WD-CODE              PIC X(03).
+000870     05  FILLER               PIC X(03) VALUE SPACES.
+000880     05  WD-LIBELLE           PIC X(15).
+000890     05  FILLER               PIC X(05) VALUE SPACES.
+000900     05  WD-PRIX              PIC -ZZ,ZZZ,ZZ9.99.
+000910     05  FILLER               PIC X(05) VALUE SPACES.
+000920     05  WD-QTE               PIC -Z(04)9.
+000930     05  FILLER               PIC X(04) VALUE SPACES.
+000940     05  WD-VALEUR            PIC -ZZ,ZZZ,ZZ9.99.
+
+000950 01  WS-TOTAL-LINE.
+000960     05  FILLER               PIC X(41) VALUE
+000970         "TOTAL GENERAL DES PRODUITS LISTES ..... ".
+000980     05  WT-GRAND-TOTAL       PIC -ZZ,ZZZ,ZZ9.99.
+
+000990 PROCEDURE DIVISION.
+
+001000 0000-MAINLINE.
+001010     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001020     PERFORM 2000-PROCESS-PRODUIT THRU 2000-EXIT
+001030         UNTIL WS-EOF-REACHED.
+001040     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001050     STOP RUN.
+
+001060 1000-INITIALIZE.
+001070     OPEN INPUT PRODMAST.
+001080     IF NOT WS-PRODMAST-OK
+001090         DISPLAY "DAY7RPT - UNABLE TO OPEN PRODMAST, STATUS "
+001100             WS-PRODMAST-STATUS
+001110         MOVE "Y" TO WS-EOF-SW
+001120         GO TO 1000-EXIT
+001130     END-IF.
+001140     SET WS-PRODMAST-WAS-OPENED TO TRUE.
+
+001150     OPEN OUTPUT PRODRPT.
+001160     IF NOT WS-PRODRPT-OK
+001170         DISPLAY "DAY7RPT - UNABLE TO OPEN PRODRPT, STATUS "
+001180             WS-PRODRPT-STATUS
+001190         MOVE "Y" TO WS-EOF-SW
+001200         GO TO 1000-EXIT
+001210     END-IF.
+001220     SET WS-PRODRPT-WAS-OPENED TO TRUE.
+001230     MOVE WS-HEADING-1 TO PRODRPT-LINE.
+001240     WRITE PRODRPT-LINE.
+001250     MOVE WS-HEADING-2 TO PRODRPT-LINE.
+001260     WRITE PRODRPT-LINE.
+
+001270     PERFORM 2100-READ-PRODMAST THRU 2100-EXIT.
+001280 1000-EXIT.
+001290     EXIT.
+
+001300 2000-PROCESS-PRODUIT.
+001310     MOVE Code-produit  TO WD-CODE.
+001320     MOVE Libelle       TO WD-LIBELLE.
+001330     MOVE Prix          TO WD-PRIX.
+001340     MOVE Qte-En-Main   TO WD-QTE.
+
+001350     COMPUTE WS-VALEUR-ETENDUE = Prix * Qte-En-Main.
+001360     MOVE WS-VALEUR-ETENDUE TO WD-VALEUR.
+001370     ADD WS-VALEUR-ETENDUE TO WS-GRAND-TOTAL.
+
+001380     MOVE WS-DETAIL-LINE TO PRODRPT-LINE.
+001390     WRITE PRODRPT-LINE.
+001400     ADD 1 TO WS-LINE-COUNT.
+
+001410     PERFORM 2100-READ-PRODMAST THRU 2100-EXIT.
+001420 2000-EXIT.
+001430     EXIT.
+
+001440 2100-READ-PRODMAST.
+001450     READ PRODMAST NEXT RECORD
+001460         AT END
+001470             MOVE "Y" TO WS-EOF-SW
+001480             GO TO 2100-EXIT
+001490     END-READ.
+001500 2100-EXIT.
+001510     EXIT.
+
+001520 9000-TERMINATE.
+001530     MOVE WS-GRAND-TOTAL TO WT-GRAND-TOTAL.
+001540     IF WS-PRODRPT-WAS-OPENED
+001550         MOVE WS-TOTAL-LINE TO PRODRPT-LINE
+001560         WRITE PRODRPT-LINE
+001570     END-IF.
+
+001580     IF WS-PRODMAST-WAS-OPENED
+001590         CLOSE PRODMAST
+001600     END-IF.
+001610     IF WS-PRODRPT-WAS-OPENED
+001620         CLOSE PRODRPT
+001630     END-IF.
+001640     DISPLAY "DAY7RPT - PRODUCTS LISTED   : " WS-LINE-COUNT.
+001650     DISPLAY "DAY7RPT - GRAND TOTAL VALUE  : " WS-GRAND-TOTAL.
+001660 9000-EXIT.
+001670     EXIT.
