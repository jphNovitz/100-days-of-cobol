@@ -0,0 +1,321 @@
+000100*****************************************************************
+000110* EXERCISE 7 MAINTENANCE: INTERACTIVE PRODUCT MASTER MAINTENANCE
+000120* LETS AN OPERATOR ADD, CHANGE, DELETE OR INQUIRE ON A SINGLE
+000130* PRODMAST RECORD BY CODE-PRODUIT INSTEAD OF ONLY BEING ABLE TO
+000140* LOAD PRODMAST FROM A BATCH OF PRODTRAN TRANSACTIONS.
+000150*****************************************************************
+000160* MODIFICATION HISTORY
+000170*  12/19/2025  JPH  ORIGINAL VERSION.
+000180*  12/19/2025  JPH  ADD AND CHANGE NOW AUDIT-STAMP THE RECORD
+000190*                   WITH THE RUN DATE AND THE OPERATOR ID KEYED
+000200*                   IN AT SIGN-ON.
+000210*  12/19/2025  JPH  CHANGE NOW LOGS EVERY PRIX CHANGE TO PRCLOG
+000220*                   (OLD PRIX, NEW PRIX, AND A RUN DATE/TIME
+000230*                   STAMP), MATCHING DAY7'S BATCH-UPDATE LOGGING.
+000240*  12/19/2025  JPH  ADD, CHANGE AND INQUIRE NOW ALSO PROMPT FOR
+000250*                   AND DISPLAY TAUX-TAXE, NOW THAT THE TAX RATE
+000260*                   LIVES ON THE SHARED PRODMAST RECORD.
+000270*  12/19/2025  JPH  9000-TERMINATE NOW ONLY CLOSES PRODMAST/PRCLOG
+000280*                   WHEN THIS RUN ACTUALLY OPENED THEM, THE SAME
+000290*                   OPEN-SUCCESS SWITCH PATTERN DAY7 ALREADY USES.
+000300*****************************************************************
+000310 IDENTIFICATION DIVISION.
+000320 PROGRAM-ID. day7mnt.
+000330 AUTHOR. jphNovitz.
+000340 DATE-WRITTEN. 2025/12/19.
+000350 DATE-COMPILED.
+      
+000360 ENVIRONMENT DIVISION.
+000370 INPUT-OUTPUT SECTION.
+000380 FILE-CONTROL.
+000390     SELECT PRODMAST ASSIGN TO "PRODMAST"
+000400         ORGANIZATION IS INDEXED
+000410         ACCESS MODE IS DYNAMIC
+000420         RECORD KEY IS Code-produit
+000430         FILE STATUS IS WS-PRODMAST-STATUS.
+
+000440     SELECT PRCLOG ASSIGN TO "PRCLOG"
+000450         ORGANIZATION IS LINE SEQUENTIAL
+000460         FILE STATUS IS WS-PRCLOG-STATUS.
+
+000470 DATA DIVISION.
+000480 FILE SECTION.
+000490 FD  PRODMAST
+000500     RECORDING MODE IS F.
+000510     COPY PRODREC.
+
+000520 FD  PRCLOG
+000530     RECORDING MODE IS F.
+000540     COPY PRCLOG.
+
+000550 WORKING-STORAGE SECTION.
+000560 01  WS-PRODMAST-STATUS       PIC X(02).
+000570     88  WS-PRODMAST-OK            VALUE "00".
+000580     88  WS-PRODMAST-NOTFOUND      VALUE "23".
+000590     88  WS-PRODMAST-DUPLICATE     VALUE "22".
+
+000600 01  WS-PRCLOG-STATUS         PIC X(02).
+000610     88  WS-PRCLOG-OK               VALUE "00".
+      
+000620 01  WS-SWITCHES.
+000630     05  WS-DONE-SW           PIC X(01)  VALUE "N".
+000640         88  WS-ALL-DONE             VALUE "Y".
+000650     05  WS-PRODMAST-OPEN-SW  PIC X(01)  VALUE "N".
+000660         88  WS-PRODMAST-WAS-OPENED  VALUE "Y".
+000670     05  WS-PRCLOG-OPEN-SW    PIC X(01)  VALUE "N".
+000680         88  WS-PRCLOG-WAS-OPENED    VALUE "Y".
+      
+000690 01  WS-MENU-CHOICE           PIC X(01).
+000700     88  WS-CHOICE-ADD             VALUE "A" "a".
+000710     88  WS-CHOICE-CHANGE          VALUE "C" "c".
+000720     88  WS-CHOICE-DELETE          VALUE "D" "d".
+000730     88  WS-CHOICE-INQUIRE         VALUE "I" "i".
+000740     88  WS-CHOICE-QUIT            VALUE "Q" "q".
+      
+000750 01  WS-COUNTERS.
+000760     05  WS-ADD-COUNT         PIC 9(05) COMP  VALUE ZERO.
+000770     05  WS-CHANGE-COUNT      PIC 9(05) COMP  VALUE ZERO.
+000780     05  WS-DELETE-COUNT      PIC 9(05) COMP  VALUE ZERO.
+000790     05  WS-INQUIRE-COUNT     PIC 9(05) COMP  VALUE ZERO.
+      
+000800 01  WS-WORK-CODE             PIC X(03).
+000810 01  WS-RUN-DATE              PIC 9(08).
+000820 01  WS-OPERATOR-ID           PIC X(08).
+
+000830 01  WS-OLD-PRIX              PIC S9(06)V99      VALUE ZERO.
+000840 01  WS-RUN-TIME-FULL         PIC 9(08).
+000850 01  WS-RUN-TIME-PARTS REDEFINES WS-RUN-TIME-FULL.
+000860     05  WS-RUN-TIME              PIC 9(06).
+000870     05  WS-RUN-TIME-HUNDREDTHS   PIC 9(02).
+      
+000880 PROCEDURE DIVISION.
+      
+000890 0000-MAINLINE.
+000900     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000910     PERFORM 2000-PROCESS-MENU THRU 2000-EXIT
+000920         UNTIL WS-ALL-DONE.
+000930     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+000940     STOP RUN.
+      
+000950 1000-INITIALIZE.
+000960     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+000970     ACCEPT WS-RUN-TIME-FULL FROM TIME.
+000980     DISPLAY "ENTER YOUR OPERATOR ID : ".
+000990     ACCEPT WS-OPERATOR-ID.
+001000     OPEN I-O PRODMAST.
+001010     IF NOT WS-PRODMAST-OK
+001020         DISPLAY "DAY7MNT - UNABLE TO OPEN PRODMAST, STATUS "
+001030             WS-PRODMAST-STATUS
+001040         SET WS-ALL-DONE TO TRUE
+001050     ELSE
+001060         SET WS-PRODMAST-WAS-OPENED TO TRUE
+001070     END-IF.
+
+001080     OPEN EXTEND PRCLOG.
+001090     IF NOT WS-PRCLOG-OK
+001100         DISPLAY "DAY7MNT - UNABLE TO OPEN PRCLOG, STATUS "
+001110             WS-PRCLOG-STATUS
+001120     ELSE
+001130         SET WS-PRCLOG-WAS-OPENED TO TRUE
+001140     END-IF.
+001150 1000-EXIT.
+001160     EXIT.
+      
+001170 2000-PROCESS-MENU.
+001180     PERFORM 2100-DISPLAY-MENU THRU 2100-EXIT.
+001190     PERFORM 2200-GET-CHOICE THRU 2200-EXIT.
+      
+001200     EVALUATE TRUE
+001210         WHEN WS-CHOICE-ADD
+001220             PERFORM 3000-ADD-PRODUIT THRU 3000-EXIT
+001230         WHEN WS-CHOICE-CHANGE
+001240             PERFORM 4000-CHANGE-PRODUIT THRU 4000-EXIT
+001250         WHEN WS-CHOICE-DELETE
+001260             PERFORM 5000-DELETE-PRODUIT THRU 5000-EXIT
+001270         WHEN WS-CHOICE-INQUIRE
+001280             PERFORM 6000-INQUIRE-PRODUIT THRU 6000-EXIT
+001290         WHEN WS-CHOICE-QUIT
+001300             SET WS-ALL-DONE TO TRUE
+001310         WHEN OTHER
+001320             DISPLAY "DAY7MNT - INVALID CHOICE, TRY AGAIN"
+001330     END-EVALUATE.
+001340 2000-EXIT.
+001350     EXIT.
+      
+001360 2100-DISPLAY-MENU.
+001370     DISPLAY " ".
+001380     DISPLAY "-------- PRODUCT MASTER MAINTENANCE --------".
+001390     DISPLAY "  A - ADD A NEW PRODUCT".
+001400     DISPLAY "  C - CHANGE AN EXISTING PRODUCT".
+001410     DISPLAY "  D - DELETE A PRODUCT".
+001420     DISPLAY "  I - INQUIRE ON A PRODUCT".
+001430     DISPLAY "  Q - QUIT".
+001440 2100-EXIT.
+001450     EXIT.
+      
+001460 2200-GET-CHOICE.
+001470     DISPLAY "ENTER YOUR CHOICE : ".
+001480     ACCEPT WS-MENU-CHOICE.
+001490 2200-EXIT.
+001500     EXIT.
+      
+001510 3000-ADD-PRODUIT.
+001520     DISPLAY "ENTER CODE-PRODUIT (3 CHARS) : ".
+001530     ACCEPT Code-produit.
+001540     DISPLAY "ENTER LIBELLE (15 CHARS)     : ".
+001550     ACCEPT Libelle.
+001560     DISPLAY "ENTER PRIX (SIGNED, E.G. 123.45) : ".
+001570     ACCEPT Prix.
+001580     DISPLAY "ENTER QTE-EN-MAIN : ".
+001590     ACCEPT Qte-En-Main.
+001600     DISPLAY "ENTER SEUIL-REAPPRO : ".
+001610     ACCEPT Seuil-Reappro.
+001620     DISPLAY "ENTER CODE-FOURNISSEUR (5 CHARS) : ".
+001630     ACCEPT Code-Fournisseur.
+001640     DISPLAY "ENTER DELAI-LIVRAISON (DAYS) : ".
+001650     ACCEPT Delai-Livraison.
+001660     DISPLAY "ENTER CODE-DEVISE (3 CHARS, E.G. USD) : ".
+001670     ACCEPT Code-Devise.
+001680     DISPLAY "ENTER TAUX-TAXE (E.G. 07.00) : ".
+001690     ACCEPT Taux-Taxe.
+001700     MOVE WS-RUN-DATE      TO Last-Maint-Date.
+001710     MOVE WS-OPERATOR-ID   TO Last-Maint-User.
+
+001720     WRITE Fiche-produit
+001730         INVALID KEY
+001740             DISPLAY "DAY7MNT - PRODUCT " Code-produit
+001750                 " ALREADY EXISTS, STATUS " WS-PRODMAST-STATUS
+001760         NOT INVALID KEY
+001770             ADD 1 TO WS-ADD-COUNT
+001780             DISPLAY "DAY7MNT - PRODUCT " Code-produit " ADDED"
+001790     END-WRITE.
+001800 3000-EXIT.
+001810     EXIT.
+      
+001820 4000-CHANGE-PRODUIT.
+001830     DISPLAY "ENTER CODE-PRODUIT TO CHANGE : ".
+001840     ACCEPT WS-WORK-CODE.
+001850     MOVE WS-WORK-CODE TO Code-produit.
+      
+001860     READ PRODMAST
+001870         INVALID KEY
+001880             DISPLAY "DAY7MNT - PRODUCT " WS-WORK-CODE
+001890                 " NOT FOUND, STATUS " WS-PRODMAST-STATUS
+001900             GO TO 4000-EXIT
+001910     END-READ.
+      
+001920     DISPLAY "CURRENT LIBELLE : " Libelle.
+001930     DISPLAY "ENTER NEW LIBELLE           : ".
+001940     ACCEPT Libelle.
+001950     DISPLAY "CURRENT PRIX    : " Prix.
+001960     MOVE Prix TO WS-OLD-PRIX.
+001970     DISPLAY "ENTER NEW PRIX              : ".
+001980     ACCEPT Prix.
+001990     DISPLAY "CURRENT QTE-EN-MAIN : " Qte-En-Main.
+002000     DISPLAY "ENTER NEW QTE-EN-MAIN       : ".
+002010     ACCEPT Qte-En-Main.
+002020     DISPLAY "CURRENT SEUIL-REAPPRO : " Seuil-Reappro.
+002030     DISPLAY "ENTER NEW SEUIL-REAPPRO     : ".
+002040     ACCEPT Seuil-Reappro.
+002050     DISPLAY "CURRENT CODE-FOURNISSEUR : " Code-Fournisseur.
+002060     DISPLAY "ENTER NEW CODE-FOURNISSEUR  : ".
+002070     ACCEPT Code-Fournisseur.
+002080     DISPLAY "CURRENT DELAI-LIVRAISON : " Delai-Livraison.
+002090     DISPLAY "ENTER NEW DELAI-LIVRAISON   : ".
+002100     ACCEPT Delai-Livraison.
+002110     DISPLAY "CURRENT CODE-DEVISE : " Code-Devise.
+002120     DISPLAY "ENTER NEW CODE-DEVISE       : ".
+002130     ACCEPT Code-Devise.
+002140     DISPLAY "CURRENT TAUX-TAXE : " Taux-Taxe.
+002150     DISPLAY "ENTER NEW TAUX-TAXE         : ".
+002160     ACCEPT Taux-Taxe.
+002170     MOVE WS-RUN-DATE      TO Last-Maint-Date.
+002180     MOVE WS-OPERATOR-ID   TO Last-Maint-User.
+
+002190     REWRITE Fiche-produit
+002200         INVALID KEY
+002210             DISPLAY "DAY7MNT - UNABLE TO REWRITE PRODUCT "
+002220                 WS-WORK-CODE " STATUS " WS-PRODMAST-STATUS
+002230         NOT INVALID KEY
+002240             ADD 1 TO WS-CHANGE-COUNT
+002250             DISPLAY "DAY7MNT - PRODUCT " WS-WORK-CODE " CHANGED"
+002260             PERFORM 4010-LOG-PRICE-CHANGE THRU 4010-EXIT
+002270     END-REWRITE.
+002280 4000-EXIT.
+002290     EXIT.
+
+002300 4010-LOG-PRICE-CHANGE.
+002310     IF WS-OLD-PRIX NOT = Prix
+002320         MOVE Code-produit TO PRC-Code-produit
+002330         MOVE WS-RUN-DATE  TO PRC-Run-Date
+002340         MOVE WS-RUN-TIME  TO PRC-Run-Time
+002350         MOVE WS-OLD-PRIX  TO PRC-Old-Prix
+002360         MOVE Prix         TO PRC-New-Prix
+002370         WRITE PRCLOG-REC
+002380     END-IF.
+002390 4010-EXIT.
+002400     EXIT.
+
+002410 5000-DELETE-PRODUIT.
+002420     DISPLAY "ENTER CODE-PRODUIT TO DELETE : ".
+002430     ACCEPT WS-WORK-CODE.
+002440     MOVE WS-WORK-CODE TO Code-produit.
+      
+002450     READ PRODMAST
+002460         INVALID KEY
+002470             DISPLAY "DAY7MNT - PRODUCT " WS-WORK-CODE
+002480                 " NOT FOUND, STATUS " WS-PRODMAST-STATUS
+002490             GO TO 5000-EXIT
+002500     END-READ.
+      
+002510     DELETE PRODMAST
+002520         INVALID KEY
+002530             DISPLAY "DAY7MNT - UNABLE TO DELETE PRODUCT "
+002540                 WS-WORK-CODE " STATUS " WS-PRODMAST-STATUS
+002550         NOT INVALID KEY
+002560             ADD 1 TO WS-DELETE-COUNT
+002570             DISPLAY "DAY7MNT - PRODUCT " WS-WORK-CODE " DELETED"
+002580     END-DELETE.
+002590 5000-EXIT.
+002600     EXIT.
+      
+002610 6000-INQUIRE-PRODUIT.
+002620     DISPLAY "ENTER CODE-PRODUIT TO INQUIRE : ".
+002630     ACCEPT WS-WORK-CODE.
+002640     MOVE WS-WORK-CODE TO Code-produit.
+      
+002650     READ PRODMAST
+002660         INVALID KEY
+002670             DISPLAY "DAY7MNT - PRODUCT " WS-WORK-CODE
+002680                 " NOT FOUND, STATUS " WS-PRODMAST-STATUS
+002690             GO TO 6000-EXIT
+002700     END-READ.
+      
+002710     ADD 1 TO WS-INQUIRE-COUNT.
+002720     DISPLAY "CODE-PRODUIT   : " Code-produit.
+002730     DISPLAY "LIBELLE        : " Libelle.
+002740     DISPLAY "PRIX           : " Prix.
+002750     DISPLAY "QTE-EN-MAIN    : " Qte-En-Main.
+002760     DISPLAY "SEUIL-REAPPRO  : " Seuil-Reappro.
+002770     DISPLAY "FOURNISSEUR    : " Code-Fournisseur.
+002780     DISPLAY "DELAI-LIVRAISON: " Delai-Livraison.
+002790     DISPLAY "CODE-DEVISE    : " Code-Devise.
+002800     DISPLAY "TAUX-TAXE      : " Taux-Taxe.
+002810     DISPLAY "LAST MAINTAINED: " Last-Maint-Date
+002820         " BY " Last-Maint-User.
+002830 6000-EXIT.
+002840     EXIT.
+      
+002850 9000-TERMINATE.
+002860     IF WS-PRODMAST-WAS-OPENED
+002870         CLOSE PRODMAST
+002880     END-IF.
+002890     IF WS-PRCLOG-WAS-OPENED
+002900         CLOSE PRCLOG
+002910     END-IF.
+002920     DISPLAY "DAY7MNT - PRODUCTS ADDED    : " WS-ADD-COUNT.
+002930     DISPLAY "DAY7MNT - PRODUCTS CHANGED  : " WS-CHANGE-COUNT.
+002940     DISPLAY "DAY7MNT - PRODUCTS DELETED  : " WS-DELETE-COUNT.
+002950     DISPLAY "DAY7MNT - PRODUCTS INQUIRED : " WS-INQUIRE-COUNT.
+002960 9000-EXIT.
+002970     EXIT.
