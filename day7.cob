@@ -1,20 +1,435 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. day7.
-       AUTHOR. jphNovitz.
-       DATE-WRITTEN. 2025/12/13.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION. 
-       01 Fiche-produit.
-           05 Code-produit PIC X(03).
-           05 Libelle PIC X(15).
-           05 Prix PIC 9(04).
-
-       PROCEDURE DIVISION.
-           MOVE "abc" TO Code-produit.
-           MOVE "Lipsum produit" TO Libelle.
-           MOVE 1000 TO Prix.
-
-           DISPLAY Fiche-produit.
-           
-       STOP RUN.
+000100*****************************************************************
+000110* EXERCISE 7: INDEXED FILES
+000120* BUILDS/UPDATES THE PRODUCT MASTER (PRODMAST) FROM A BATCH OF
+000130* PRODUCT TRANSACTION RECORDS (PRODTRAN) SO PRODUCT DATA
+000140* PERSISTS FROM ONE RUN TO THE NEXT INSTEAD OF BEING HARDCODED.
+000150*****************************************************************
+000160* MODIFICATION HISTORY
+000170*  12/13/2025  JPH  ORIGINAL VERSION - HARDCODED FICHE-PRODUIT.
+000180*  12/14/2025  JPH  REPLACED HARDCODED FIELDS WITH A REAL
+000190*                   INDEXED PRODUCT MASTER LOADED FROM A BATCH
+000200*                   OF TRANSACTION RECORDS.
+000210*  12/17/2025  JPH  VALIDATE PT-CODE-PRODUIT AGAINST THE
+000220*                   REGISTERED PRODCTBL TABLE BEFORE WRITING.
+000230*  12/18/2025  JPH  TRANSACTIONS ARE NOW LOADED INTO AN OCCURS
+000240*                   TABLE SO THE WHOLE BATCH IS HELD IN MEMORY
+000250*                   AND WRITTEN TO PRODMAST IN ONE PASS.
+000260*  12/19/2025  JPH  EACH MASTER RECORD IS NOW AUDIT-STAMPED WITH
+000270*                   THE RUN DATE AND A BATCH USER ID.
+000280*  12/19/2025  JPH  GOBACK REPLACES STOP RUN SO DAY7 CAN BE
+000290*                   CALLED FROM A DRIVER PROGRAM.
+000300*  12/19/2025  JPH  EACH MASTER UPDATE NOW ALSO LOGS THE OPENING
+000310*                   AND CLOSING ON-HAND QUANTITY TO PRODRECN SO
+000320*                   A DAILY RECONCILIATION REPORT CAN BE RUN
+000330*                   AFTERWARD.
+000340*  12/19/2025  JPH  TRANSACTION AND MASTER-WRITTEN COUNTS ARE NOW
+000350*                   POSTED TO THE SHARED DRV-RUN-STATS GROUP SO A
+000360*                   DRIVER PROGRAM CAN INCLUDE THEM IN AN
+000370*                   END-OF-JOB SUMMARY.
+000380*  12/19/2025  JPH  EVERY PRICE CHANGE TO AN EXISTING PRODUIT IS
+000390*                   NOW LOGGED TO PRCLOG (OLD PRIX, NEW PRIX, AND
+000400*                   A RUN DATE/TIME STAMP).
+000410*  12/19/2025  JPH  THE END-OF-JOB SUMMARY IS NOW WRAPPED IN A
+000420*                   REPORT HEADER (PROGRAM NAME, RUN DATE, PAGE
+000430*                   NUMBER) AND TRAILER (RECORD COUNT) TO MATCH
+000440*                   THE OTHER EXERCISE PROGRAMS' CONSOLE REPORTS.
+000450*  12/19/2025  JPH  THE MASTER-WRITTEN COUNT AND THE
+000460*                   RECONCILIATION AND PRICE-CHANGE LOGGING NO
+000470*                   LONGER RUN WHEN THE WRITE/REWRITE BOTH FAIL -
+000480*                   THEY ARE NOW GATED ON A SUCCESSFUL WRITE, THE
+000490*                   SAME AS DAY7MNT ALREADY GATES ITS OWN COUNTERS
+000500*                   ON NOT INVALID KEY.
+000510*  12/19/2025  JPH  IF PRODTRAN FAILS TO OPEN, 1000-INITIALIZE NOW
+000520*                   FORCES THE EOF SWITCH SO THE MAINLINE LOOP
+000530*                   NEVER RUNS AGAINST AN UNOPENED FILE, AND
+000540*                   9000-TERMINATE ONLY CLOSES A FILE IF THIS RUN
+000550*                   ACTUALLY OPENED IT.
+000560*  12/19/2025  JPH  TAUX-TAXE MOVED ONTO THE SHARED PRODREC
+000570*                   MASTER RECORD (SEE PRODREC.CPY) DEFAULTS TO
+000580*                   ZERO FOR A BRAND-NEW PRODUCT, ALONGSIDE THE
+000590*                   OTHER NEW-RECORD DEFAULTS ALREADY SET IN 3015.
+000600*  12/19/2025  JPH  REJECTED TRANSACTIONS ARE NOW ALSO POSTED TO
+000610*                   DRV-RUN-STATS AND SHOWN IN THE END-OF-JOB
+000620*                   SUMMARY, NOT JUST COUNTED INTERNALLY.
+000630*  12/19/2025  JPH  2000-PROCESS-TRANS NOW REJECTS A TRANSACTION
+000640*                   ONCE WS-PRODUIT-COUNT REACHES THE 500-ROW
+000650*                   CEILING ON WS-PRODUIT-ENTRY INSTEAD OF
+000660*                   CONTINUING TO INDEX PAST THE TABLE'S
+000670*                   DECLARED MAXIMUM.
+000680*****************************************************************
+000690 IDENTIFICATION DIVISION.
+000700 PROGRAM-ID. day7.
+000710 AUTHOR. jphNovitz.
+000720 DATE-WRITTEN. 2025/12/13.
+000730 DATE-COMPILED.
+
+000740 ENVIRONMENT DIVISION.
+000750 INPUT-OUTPUT SECTION.
+000760 FILE-CONTROL.
+000770     SELECT PRODTRAN ASSIGN TO "PRODTRAN"
+000780         ORGANIZATION IS LINE SEQUENTIAL
+000790         FILE STATUS IS WS-PRODTRAN-STATUS.
+
+000800     SELECT PRODMAST ASSIGN TO "PRODMAST"
+000810         ORGANIZATION IS INDEXED
+000820         ACCESS MODE IS DYNAMIC
+000830         RECORD KEY IS Code-produit
+000840         FILE STATUS IS WS-PRODMAST-STATUS.
+
+000850     SELECT PRODCTBL ASSIGN TO "PRODCTBL"
+000860         ORGANIZATION IS LINE SEQUENTIAL
+000870         FILE STATUS IS WS-PRODCTBL-STATUS.
+
+000880     SELECT PRODRECN ASSIGN TO "PRODRECN"
+000890         ORGANIZATION IS LINE SEQUENTIAL
+000900         FILE STATUS IS WS-PRODRECN-STATUS.
+
+000910     SELECT PRCLOG ASSIGN TO "PRCLOG"
+000920         ORGANIZATION IS LINE SEQUENTIAL
+000930         FILE STATUS IS WS-PRCLOG-STATUS.
+
+000940 DATA DIVISION.
+000950 FILE SECTION.
+000960 FD  PRODTRAN
+000970     RECORDING MODE IS F.
+000980 01  PRODTRAN-REC.
+000990     05  PT-Code-produit      PIC X(03).
+001000     05  PT-Libelle           PIC X(15).
+001010     05  PT-Prix              PIC S9(06)V99.
+001020     05  PT-Qte-En-Main       PIC S9(05).
+001030     05  PT-Seuil-Reappro     PIC S9(05).
+
+001040 FD  PRODMAST
+001050     RECORDING MODE IS F.
+001060     COPY PRODREC.
+
+001070 FD  PRODCTBL
+001080     RECORDING MODE IS F.
+001090 01  PRODCTBL-REC             PIC X(03).
+
+001100 FD  PRODRECN
+001110     RECORDING MODE IS F.
+001120     COPY PRODRECN.
+
+001130 FD  PRCLOG
+001140     RECORDING MODE IS F.
+001150     COPY PRCLOG.
+
+001160 WORKING-STORAGE SECTION.
+001170 01  WS-PRODTRAN-STATUS       PIC X(02).
+001180     88  WS-PRODTRAN-OK            VALUE "00".
+
+001190 01  WS-PRODMAST-STATUS       PIC X(02).
+001200     88  WS-PRODMAST-OK             VALUE "00".
+
+001210 01  WS-PRODCTBL-STATUS       PIC X(02).
+001220     88  WS-PRODCTBL-OK             VALUE "00".
+
+001230 01  WS-PRODRECN-STATUS       PIC X(02).
+001240     88  WS-PRODRECN-OK             VALUE "00".
+
+001250 01  WS-PRCLOG-STATUS         PIC X(02).
+001260     88  WS-PRCLOG-OK               VALUE "00".
+
+001270 01  WS-OPENING-QTY           PIC S9(05) COMP-3  VALUE ZERO.
+001280 01  WS-OLD-PRIX              PIC S9(06)V99      VALUE ZERO.
+001290 01  WS-RUN-TIME-FULL         PIC 9(08).
+001300 01  WS-RUN-TIME-PARTS REDEFINES WS-RUN-TIME-FULL.
+001310     05  WS-RUN-TIME              PIC 9(06).
+001320     05  WS-RUN-TIME-HUNDREDTHS   PIC 9(02).
+
+001330 01  WS-SWITCHES.
+001340     05  WS-EOF-SW            PIC X(01)  VALUE "N".
+001350         88  WS-EOF-REACHED          VALUE "Y".
+001360     05  WS-CODE-VALID-SW     PIC X(01)  VALUE "N".
+001370         88  WS-CODE-IS-VALID        VALUE "Y".
+001380     05  WS-PRODUIT-EXISTED-SW PIC X(01)  VALUE "N".
+001390         88  WS-PRODUIT-EXISTED      VALUE "Y".
+001400     05  WS-WRITE-OK-SW       PIC X(01)  VALUE "N".
+001410         88  WS-WRITE-WAS-OK         VALUE "Y".
+001420     05  WS-PRODTRAN-OPEN-SW  PIC X(01)  VALUE "N".
+001430         88  WS-PRODTRAN-WAS-OPENED  VALUE "Y".
+001440     05  WS-PRODMAST-OPEN-SW  PIC X(01)  VALUE "N".
+001450         88  WS-PRODMAST-WAS-OPENED  VALUE "Y".
+001460     05  WS-PRODRECN-OPEN-SW  PIC X(01)  VALUE "N".
+001470         88  WS-PRODRECN-WAS-OPENED  VALUE "Y".
+001480     05  WS-PRCLOG-OPEN-SW    PIC X(01)  VALUE "N".
+001490         88  WS-PRCLOG-WAS-OPENED    VALUE "Y".
+
+001500 01  WS-COUNTERS.
+001510     05  WS-TRANS-READ        PIC 9(05) COMP  VALUE ZERO.
+001520     05  WS-MASTER-WRITTEN    PIC 9(05) COMP  VALUE ZERO.
+001530     05  WS-TRANS-REJECTED    PIC 9(05) COMP  VALUE ZERO.
+
+001540 01  WS-RUN-DATE              PIC 9(08).
+001550 01  WS-BATCH-USER            PIC X(08)  VALUE "BATCH".
+
+001560 01  WS-PRODUIT-TABLE.
+001570     05  WS-PRODUIT-COUNT     PIC 9(05) COMP  VALUE ZERO.
+001580     05  WS-PRODUIT-ENTRY OCCURS 1 TO 500 TIMES
+001590             DEPENDING ON WS-PRODUIT-COUNT
+001600             INDEXED BY WS-PRODUIT-IDX.
+001610         10  WT-Code-produit  PIC X(03).
+001620         10  WT-Libelle       PIC X(15).
+001630         10  WT-Prix          PIC S9(06)V99.
+001640         10  WT-Qte-En-Main       PIC S9(05) COMP-3.
+001650         10  WT-Seuil-Reappro     PIC S9(05) COMP-3.
+
+001660 COPY PRODCTBL.
+
+001670 COPY DRVSTATS.
+
+001680 COPY RPTCTL.
+
+001690 PROCEDURE DIVISION.
+
+001700 0000-MAINLINE.
+001710     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001720     PERFORM 2000-PROCESS-TRANS THRU 2000-EXIT
+001730         UNTIL WS-EOF-REACHED.
+001740     PERFORM 3000-WRITE-MASTER-TABLE THRU 3000-EXIT.
+001750     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001760     GOBACK.
+
+001770 1000-INITIALIZE.
+001780     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+001790     ACCEPT WS-RUN-TIME-FULL FROM TIME.
+001800     OPEN INPUT PRODTRAN.
+001810     IF NOT WS-PRODTRAN-OK
+001820         DISPLAY "DAY7 - UNABLE TO OPEN PRODTRAN, STATUS "
+001830             WS-PRODTRAN-STATUS
+001840         MOVE "Y" TO WS-EOF-SW
+001850         GO TO 1000-EXIT
+001860     END-IF.
+001870     MOVE "Y" TO WS-PRODTRAN-OPEN-SW.
+
+001880     OPEN I-O PRODMAST.
+001890     IF NOT WS-PRODMAST-OK
+001900         DISPLAY "DAY7 - UNABLE TO OPEN PRODMAST, STATUS "
+001910             WS-PRODMAST-STATUS
+001920     ELSE
+001930         MOVE "Y" TO WS-PRODMAST-OPEN-SW
+001940     END-IF.
+
+001950     OPEN OUTPUT PRODRECN.
+001960     IF NOT WS-PRODRECN-OK
+001970         DISPLAY "DAY7 - UNABLE TO OPEN PRODRECN, STATUS "
+001980             WS-PRODRECN-STATUS
+001990     ELSE
+002000         MOVE "Y" TO WS-PRODRECN-OPEN-SW
+002010     END-IF.
+
+002020     OPEN EXTEND PRCLOG.
+002030     IF NOT WS-PRCLOG-OK
+002040         DISPLAY "DAY7 - UNABLE TO OPEN PRCLOG, STATUS "
+002050             WS-PRCLOG-STATUS
+002060     ELSE
+002070         MOVE "Y" TO WS-PRCLOG-OPEN-SW
+002080     END-IF.
+
+002090     PERFORM 1200-LOAD-CODE-TABLE THRU 1200-EXIT.
+002100     PERFORM 2100-READ-PRODTRAN THRU 2100-EXIT.
+002110 1000-EXIT.
+002120     EXIT.
+
+002130 1200-LOAD-CODE-TABLE.
+002140     OPEN INPUT PRODCTBL.
+002150     IF NOT WS-PRODCTBL-OK
+002160         DISPLAY "DAY7 - UNABLE TO OPEN PRODCTBL, STATUS "
+002170             WS-PRODCTBL-STATUS
+002180         GO TO 1200-EXIT
+002190     END-IF.
+
+002200     PERFORM 1210-LOAD-ONE-CODE THRU 1210-EXIT
+002210         UNTIL WS-PRODCTBL-STATUS = "10".
+002220     CLOSE PRODCTBL.
+002230 1200-EXIT.
+002240     EXIT.
+
+002250 1210-LOAD-ONE-CODE.
+002260     READ PRODCTBL
+002270         AT END
+002280             MOVE "10" TO WS-PRODCTBL-STATUS
+002290             GO TO 1210-EXIT
+002300     END-READ.
+002310     ADD 1 TO WS-CODE-COUNT.
+002320     MOVE PRODCTBL-REC TO WS-VALID-CODE(WS-CODE-COUNT).
+002330 1210-EXIT.
+002340     EXIT.
+
+002350 2000-PROCESS-TRANS.
+002360     PERFORM 2050-VALIDATE-CODE THRU 2050-EXIT.
+002370     IF NOT WS-CODE-IS-VALID
+002380         DISPLAY "DAY7 - REJECTED, UNKNOWN PRODUIT CODE "
+002390             PT-Code-produit
+002400         ADD 1 TO WS-TRANS-REJECTED
+002410         GO TO 2000-EXIT-VIA-READ
+002420     END-IF.
+
+002430     IF WS-PRODUIT-COUNT NOT < 500
+002440         DISPLAY "DAY7 - REJECTED, PRODUIT TABLE FULL (500) "
+002450             PT-Code-produit
+002460         ADD 1 TO WS-TRANS-REJECTED
+002470         GO TO 2000-EXIT-VIA-READ
+002480     END-IF.
+
+002490     ADD 1 TO WS-PRODUIT-COUNT.
+002500     MOVE PT-Code-produit    TO WT-Code-produit(WS-PRODUIT-COUNT).
+002510     MOVE PT-Libelle         TO WT-Libelle(WS-PRODUIT-COUNT).
+002520     MOVE PT-Prix            TO WT-Prix(WS-PRODUIT-COUNT).
+002530     MOVE PT-Qte-En-Main     TO WT-Qte-En-Main(WS-PRODUIT-COUNT).
+002540     MOVE PT-Seuil-Reappro TO WT-Seuil-Reappro(WS-PRODUIT-COUNT).
+
+002550 2000-EXIT-VIA-READ.
+002560     PERFORM 2100-READ-PRODTRAN THRU 2100-EXIT.
+002570 2000-EXIT.
+002580     EXIT.
+
+002590 2050-VALIDATE-CODE.
+002600     MOVE "N" TO WS-CODE-VALID-SW.
+002610     SET WS-CODE-IDX TO 1.
+002620     SEARCH WS-CODE-ENTRY
+002630         AT END
+002640             NEXT SENTENCE
+002650         WHEN WS-VALID-CODE(WS-CODE-IDX) = PT-Code-produit
+002660             MOVE "Y" TO WS-CODE-VALID-SW
+002670     END-SEARCH.
+002680 2050-EXIT.
+002690     EXIT.
+
+002700 2100-READ-PRODTRAN.
+002710     READ PRODTRAN
+002720         AT END
+002730             MOVE "Y" TO WS-EOF-SW
+002740             GO TO 2100-EXIT
+002750     END-READ.
+002760     ADD 1 TO WS-TRANS-READ.
+002770 2100-EXIT.
+002780     EXIT.
+
+002790 3000-WRITE-MASTER-TABLE.
+002800     IF WS-PRODUIT-COUNT = ZERO
+002810         GO TO 3000-EXIT
+002820     END-IF.
+
+002830     PERFORM 3010-WRITE-ONE-ENTRY THRU 3010-EXIT
+002840         VARYING WS-PRODUIT-IDX FROM 1 BY 1
+002850         UNTIL WS-PRODUIT-IDX > WS-PRODUIT-COUNT.
+002860 3000-EXIT.
+002870     EXIT.
+
+002880 3010-WRITE-ONE-ENTRY.
+002890     MOVE WT-Code-produit(WS-PRODUIT-IDX)   TO Code-produit.
+002900     PERFORM 3015-CAPTURE-OPENING-QTY THRU 3015-EXIT.
+002910     MOVE WT-Libelle(WS-PRODUIT-IDX)        TO Libelle.
+002920     MOVE WT-Prix(WS-PRODUIT-IDX)            TO Prix.
+002930     MOVE WT-Qte-En-Main(WS-PRODUIT-IDX)     TO Qte-En-Main.
+002940     MOVE WT-Seuil-Reappro(WS-PRODUIT-IDX)   TO Seuil-Reappro.
+002950     MOVE WS-RUN-DATE                        TO Last-Maint-Date.
+002960     MOVE WS-BATCH-USER                      TO Last-Maint-User.
+
+002970     MOVE "N" TO WS-WRITE-OK-SW.
+002980     WRITE Fiche-produit
+002990         INVALID KEY
+003000             REWRITE Fiche-produit
+003010                 INVALID KEY
+003020                     DISPLAY "DAY7 - COULD NOT WRITE PRODUIT "
+003030                         WT-Code-produit(WS-PRODUIT-IDX)
+003040                 NOT INVALID KEY
+003050                     MOVE "Y" TO WS-WRITE-OK-SW
+003060             END-REWRITE
+003070         NOT INVALID KEY
+003080             MOVE "Y" TO WS-WRITE-OK-SW
+003090     END-WRITE.
+003100     IF WS-WRITE-WAS-OK
+003110         ADD 1 TO WS-MASTER-WRITTEN
+003120         PERFORM 3020-LOG-RECONCILIATION THRU 3020-EXIT
+003130         PERFORM 3025-LOG-PRICE-CHANGE THRU 3025-EXIT
+003140     END-IF.
+003150 3010-EXIT.
+003160     EXIT.
+
+003170 3015-CAPTURE-OPENING-QTY.
+003180     MOVE ZERO TO WS-OPENING-QTY.
+003190     MOVE ZERO TO WS-OLD-PRIX.
+003200     MOVE "N" TO WS-PRODUIT-EXISTED-SW.
+003210     READ PRODMAST
+003220         INVALID KEY
+003230             MOVE SPACES TO Code-Fournisseur
+003240             MOVE ZERO   TO Delai-Livraison
+003250             MOVE "USD"  TO Code-Devise
+003260             MOVE ZERO   TO Taux-Taxe
+003270         NOT INVALID KEY
+003280             MOVE Qte-En-Main TO WS-OPENING-QTY
+003290             MOVE Prix TO WS-OLD-PRIX
+003300             MOVE "Y" TO WS-PRODUIT-EXISTED-SW
+003310     END-READ.
+003320 3015-EXIT.
+003330     EXIT.
+
+003340 3020-LOG-RECONCILIATION.
+003350     MOVE Code-produit    TO RECN-Code-produit.
+003360     MOVE WS-RUN-DATE     TO RECN-Run-Date.
+003370     MOVE WS-OPENING-QTY  TO RECN-Opening-Qty.
+003380     MOVE Qte-En-Main     TO RECN-Closing-Qty.
+003390     COMPUTE RECN-Variance = Qte-En-Main - WS-OPENING-QTY.
+003400     WRITE PRODRECN-REC.
+003410 3020-EXIT.
+003420     EXIT.
+
+003430 3025-LOG-PRICE-CHANGE.
+003440     IF WS-PRODUIT-EXISTED AND WS-OLD-PRIX NOT = Prix
+003450         MOVE Code-produit TO PRC-Code-produit
+003460         MOVE WS-RUN-DATE  TO PRC-Run-Date
+003470         MOVE WS-RUN-TIME  TO PRC-Run-Time
+003480         MOVE WS-OLD-PRIX  TO PRC-Old-Prix
+003490         MOVE Prix         TO PRC-New-Prix
+003500         WRITE PRCLOG-REC
+003510     END-IF.
+003520 3025-EXIT.
+003530     EXIT.
+
+003540 9000-TERMINATE.
+003550     IF WS-PRODTRAN-WAS-OPENED
+003560         CLOSE PRODTRAN
+003570     END-IF.
+003580     IF WS-PRODMAST-WAS-OPENED
+003590         CLOSE PRODMAST
+003600     END-IF.
+003610     IF WS-PRODRECN-WAS-OPENED
+003620         CLOSE PRODRECN
+003630     END-IF.
+003640     IF WS-PRCLOG-WAS-OPENED
+003650         CLOSE PRCLOG
+003660     END-IF.
+003670     MOVE WS-TRANS-READ     TO DRV-Day7-Trans-Read.
+003680     MOVE WS-MASTER-WRITTEN TO DRV-Day7-Master-Written.
+003690     MOVE WS-TRANS-REJECTED TO DRV-Day7-Trans-Rejected.
+003700     MOVE WS-MASTER-WRITTEN TO WS-RPT-RECORD-COUNT.
+003710     PERFORM 8000-PRINT-HEADER THRU 8000-EXIT.
+003720     DISPLAY "DAY7 - TRANSACTIONS READ    : " WS-TRANS-READ.
+003730     DISPLAY "DAY7 - PRODUCTS WRITTEN     : " WS-MASTER-WRITTEN.
+003740     DISPLAY "DAY7 - TRANSACTIONS REJECTED: " WS-TRANS-REJECTED.
+003750     PERFORM 8010-PRINT-TRAILER THRU 8010-EXIT.
+003760 9000-EXIT.
+003770     EXIT.
+
+003780 8000-PRINT-HEADER.
+003790     ACCEPT WS-RPT-RUN-DATE FROM DATE YYYYMMDD.
+003800     STRING WS-RPT-RUN-YEAR  "-" WS-RPT-RUN-MONTH "-"
+003810            WS-RPT-RUN-DAY
+003820         DELIMITED BY SIZE INTO WS-RPT-RUN-DATE-ED.
+003830     DISPLAY "========================================".
+003840     DISPLAY "DAY7 - PRODUCT MASTER UPDATE SUMMARY".
+003850     DISPLAY "RUN DATE : " WS-RPT-RUN-DATE-ED
+003860         "   PAGE : " WS-RPT-PAGE.
+003870     DISPLAY "========================================".
+003880 8000-EXIT.
+003890     EXIT.
+
+003900 8010-PRINT-TRAILER.
+003910     DISPLAY "----------------------------------------".
+003920     DISPLAY "DAY7 - RECORD COUNT : " WS-RPT-RECORD-COUNT.
+003930     DISPLAY "----------------------------------------".
+003940 8010-EXIT.
+003950     EXIT.
