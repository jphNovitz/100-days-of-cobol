@@ -1,18 +1,401 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. day1.
-       AUTHOR. jphNovitz.
-       DATE-WRITTEN. 2025/12/10.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 My-name PIC X(15).
-       01 My-age PIC 9(2).
-
-       PROCEDURE DIVISION.
-           display "Quel est votre nom ? "
-           accept My-name.
-           display "Quelle est votre age ? "
-           accept My-age.
-           display My-name.
-           display My-age.
-           STOP RUN.
+000100*****************************************************************
+000110* EXERCISE 3: EMPLOYEE IDENTITY CAPTURE
+000120* PROMPTS FOR AN EMPLOYEE'S NAME AND AGE, THEN GROWS THAT INTO A
+000130* FULL EMPLOYEE MASTER RECORD (ID, DEPARTMENT, HIRE DATE, BIRTH
+000140* DATE) WRITTEN TO THE INDEXED EMPLOYEE MASTER (EMPMAST) SO THE
+000150* AGE/MAJORITY LOGIC IN DAY5 HAS AN ACTUAL PERSONNEL FILE TO RUN
+000160* AGAINST INSTEAD OF A ONE-SHOT CONSOLE PROMPT.
+000170*****************************************************************
+000180* MODIFICATION HISTORY
+000190*  12/10/2025  JPH  ORIGINAL VERSION - NAME/AGE DISPLAYED ONLY.
+000200*  12/19/2025  JPH  REWRITTEN TO BUILD AND WRITE A FULL EMPLOYE-
+000210*                   FICHE RECORD TO EMPMAST.
+000220*  12/19/2025  JPH  BIRTH YEAR IS NOW COMPUTED FROM THE SYSTEM
+000230*                   DATE INSTEAD OF A HARDCODED CURRENT YEAR.
+000240*  12/19/2025  JPH  THE AGE ACCEPT NOW RE-PROMPTS ON NON-NUMERIC
+000250*                   OR OUT-OF-RANGE INPUT INSTEAD OF TAKING
+000260*                   WHATEVER WAS TYPED.
+000270*  12/19/2025  JPH  PROMPTS ARE NOW BILINGUAL (FRENCH/ENGLISH).
+000280*                   THE LANGUAGE IS SELECTED BY A ONE-CHARACTER
+000290*                   COMMAND-LINE PARM ("E" = ENGLISH, ANYTHING
+000300*                   ELSE OR OMITTED DEFAULTS TO FRENCH, WHICH IS
+000310*                   THE ORIGINAL BEHAVIOR).
+000320*  12/19/2025  JPH  THE NEWLY CAPTURED EMPLOYEE-ID IS NOW ALSO
+000330*                   POSTED TO THE SHARED DRV-EMPLOYE-ID ITEM SO
+000340*                   A DRIVER PROGRAM CALLING DAY3 AND THEN DAY5
+000350*                   CAN CARRY IT FORWARD WITHOUT RE-PROMPTING.
+000360*                   GOBACK REPLACES STOP RUN SO DAY3 RETURNS
+000370*                   CLEANLY TO A CALLER INSTEAD OF ENDING THE
+000380*                   WHOLE RUN UNIT.
+000390*  12/19/2025  JPH  ADDED A BATCH MODE, SELECTED BY A SECOND
+000400*                   COMMAND-LINE PARM CHARACTER ("B"), THAT READS
+000410*                   NAME/AGE PAIRS FROM THE EMPBATCH FILE INSTEAD
+000420*                   OF PROMPTING THE CONSOLE, AND WRITES RESULTS
+000430*                   TO THE EMPBRPT REPORT FILE INSTEAD OF
+000440*                   DISPLAYING THEM, SO THIS LOGIC CAN RUN
+000450*                   UNATTENDED IN THE NIGHTLY JOB STREAM. SINCE
+000460*                   THE BATCH FILE ONLY CARRIES NAME AND AGE, THE
+000470*                   EMPLOYEE-ID IS GENERATED FROM A RUN-TIME
+000480*                   SEQUENCE NUMBER AND DEPARTMENT IS LEFT BLANK
+000490*                   FOR THESE RECORDS.
+000500*  12/19/2025  JPH  INTERACTIVE-MODE OUTPUT IS NOW WRAPPED IN A
+000510*                   REPORT HEADER (PROGRAM NAME, RUN DATE, PAGE
+000520*                   NUMBER) AND TRAILER (RECORD COUNT) SO A
+000530*                   CONSOLE SESSION TRANSCRIPT CAN BE HANDED TO
+000540*                   SOMEONE AS A REPORT.
+000550*  12/19/2025  JPH  MY-AGE WIDENED FROM 2 TO 3 DIGITS - THE
+000560*                   120-YEAR CEILING VALIDATED BY 2020-PROMPT-AGE
+000570*                   WAS BEING TRUNCATED ON THE MOVE INTO A
+000580*                   2-DIGIT FIELD (E.G. 105 BECAME 05).
+000590*  12/19/2025  JPH  WHEN DRV-UNATTENDED-SW (COPYBOOK DRVLINK) IS
+000600*                   SET, MODE IS FORCED TO BATCH REGARDLESS OF THE
+000610*                   COMMAND-LINE PARM - A CALLED SUBPROGRAM'S
+000620*                   ACCEPT FROM COMMAND-LINE SEES THE TOP-LEVEL
+000630*                   JOB'S OWN COMMAND LINE, NOT A PER-CALL PARM,
+000640*                   SO DAYDRV COULD NOT OTHERWISE PUT DAY3 INTO
+000650*                   BATCH MODE WHEN CHAINING IT WITH THE OTHER
+000660*                   STEPS.
+000670*  12/19/2025  JPH  BATCH MODE NOW VALIDATES NA-MY-AGE THE SAME
+000680*                   WAY THE INTERACTIVE PROMPT DOES (NUMERIC AND
+000690*                   120 OR LESS) BEFORE BUILDING EMPLOYE-FICHE -
+000700*                   AN OUT-OF-RANGE BATCH RECORD IS NOW COUNTED
+000710*                   AND LOGGED TO EMPBRPT AS REJECTED INSTEAD OF
+000720*                   BEING WRITTEN TO EMPMAST WITH A GARBAGE BIRTH
+000730*                   DATE.
+000740*  12/19/2025  JPH  1000-INITIALIZE NOW TRACKS WHETHER EMPMAST WAS
+000750*                   ACTUALLY OPENED. NEITHER THE BATCH NOR THE
+000760*                   INTERACTIVE PATH RUNS, AND 9000-TERMINATE DOES
+000770*                   NOT CLOSE EMPMAST, WHEN THE OPEN FAILED -
+000780*                   PREVIOUSLY AN OPEN FAILURE WAS ONLY DISPLAYED
+000790*                   AND PROCESSING CONTINUED STRAIGHT INTO A
+000800*                   WRITE/REWRITE AGAINST AN UNOPENED FILE.
+000810*****************************************************************
+000820 IDENTIFICATION DIVISION.
+000830 PROGRAM-ID. day3.
+000840 AUTHOR. jphNovitz.
+000850 DATE-WRITTEN. 2025/12/10.
+000860 DATE-COMPILED.
+      
+000870 ENVIRONMENT DIVISION.
+000880 INPUT-OUTPUT SECTION.
+000890 FILE-CONTROL.
+000900     SELECT EMPMAST ASSIGN TO "EMPMAST"
+000910         ORGANIZATION IS INDEXED
+000920         ACCESS MODE IS DYNAMIC
+000930         RECORD KEY IS Employe-ID
+000940         FILE STATUS IS WS-EMPMAST-STATUS.
+
+000950     SELECT EMPBATCH ASSIGN TO "EMPBATCH"
+000960         ORGANIZATION IS LINE SEQUENTIAL
+000970         FILE STATUS IS WS-EMPBATCH-STATUS.
+
+000980     SELECT EMPBRPT ASSIGN TO "EMPBRPT"
+000990         ORGANIZATION IS LINE SEQUENTIAL
+001000         FILE STATUS IS WS-EMPBRPT-STATUS.
+
+001010 DATA DIVISION.
+001020 FILE SECTION.
+001030 FD  EMPMAST
+001040     RECORDING MODE IS F.
+001050     COPY EMPREC.
+
+001060 FD  EMPBATCH
+001070     RECORDING MODE IS F.
+001080     COPY NAMEAGE.
+
+001090 FD  EMPBRPT
+001100     RECORDING MODE IS F.
+001110 01  EMPBRPT-REC              PIC X(80).
+
+001120 WORKING-STORAGE SECTION.
+001130 01  WS-EMPMAST-STATUS        PIC X(02).
+001140     88  WS-EMPMAST-OK             VALUE "00".
+
+001150 01  WS-EMPBATCH-STATUS       PIC X(02).
+001160     88  WS-EMPBATCH-OK            VALUE "00".
+
+001170 01  WS-EMPBRPT-STATUS        PIC X(02).
+001180     88  WS-EMPBRPT-OK             VALUE "00".
+
+001190 01  WS-SWITCHES.
+001200     05  WS-AGE-VALID-SW      PIC X(01)  VALUE "N".
+001210         88  WS-AGE-IS-VALID        VALUE "Y".
+001220     05  WS-BATCH-AGE-VALID-SW PIC X(01)  VALUE "N".
+001230         88  WS-BATCH-AGE-IS-VALID  VALUE "Y".
+001240     05  WS-EMPMAST-OPEN-SW   PIC X(01)  VALUE "N".
+001250         88  WS-EMPMAST-WAS-OPENED  VALUE "Y".
+
+001260 01  WS-LANGUAGE-FLAG         PIC X(01)  VALUE "F".
+001270     88  WS-LANG-IS-ENGLISH       VALUE "E".
+001280     88  WS-LANG-IS-FRENCH        VALUE "F".
+
+001290 01  WS-MODE-FLAG             PIC X(01)  VALUE "I".
+001300     88  WS-MODE-IS-BATCH         VALUE "B".
+001310     88  WS-MODE-IS-INTERACTIVE   VALUE "I".
+
+001320 01  WS-BATCH-SEQ             PIC 9(04) COMP  VALUE ZERO.
+001330 01  WS-BATCH-REJECTED        PIC 9(04) COMP  VALUE ZERO.
+001340 01  WS-BATCH-ID-WORK.
+001350     05  FILLER               PIC X(01)  VALUE "B".
+001360     05  WS-BATCH-SEQ-ED      PIC 9(04).
+
+001370 01  WS-COMMAND-LINE-PARM     PIC X(02).
+
+001380 01  My-name                  PIC X(15).
+001390 01  My-age                   PIC 9(03).
+001400 01  WS-AGE-INPUT             PIC X(03).
+001410 01  WS-AGE-NUMERIC REDEFINES WS-AGE-INPUT
+001420                              PIC 9(03).
+
+001430 01  WS-BIRTH-YEAR            PIC 9(04).
+001440 01  WS-CURRENT-DATE          PIC 9(08).
+001450 01  WS-CURRENT-YEAR REDEFINES WS-CURRENT-DATE.
+001460     05  WS-CURRENT-YEAR-ONLY PIC 9(04).
+001470     05  FILLER               PIC 9(04).
+
+001480     COPY DRVLINK.
+001490     COPY RPTCTL.
+      
+001500 PROCEDURE DIVISION.
+      
+001510 0000-MAINLINE.
+001520     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001530     IF WS-EMPMAST-WAS-OPENED
+001540         IF WS-MODE-IS-BATCH
+001550             PERFORM 3000-BATCH-PROCESS THRU 3000-EXIT
+001560         ELSE
+001570             PERFORM 8000-PRINT-HEADER THRU 8000-EXIT
+001580             PERFORM 2000-CAPTURE-EMPLOYE THRU 2000-EXIT
+001590             PERFORM 8010-PRINT-TRAILER THRU 8010-EXIT
+001600         END-IF
+001610     END-IF.
+001620     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001630     GOBACK.
+
+001640 1000-INITIALIZE.
+001650     ACCEPT WS-COMMAND-LINE-PARM FROM COMMAND-LINE.
+001660     MOVE WS-COMMAND-LINE-PARM(1:1) TO WS-LANGUAGE-FLAG.
+001670     MOVE WS-COMMAND-LINE-PARM(2:1) TO WS-MODE-FLAG.
+001680     IF NOT WS-LANG-IS-ENGLISH AND NOT WS-LANG-IS-FRENCH
+001690         MOVE "F" TO WS-LANGUAGE-FLAG
+001700     END-IF.
+001710     IF NOT WS-MODE-IS-BATCH AND NOT WS-MODE-IS-INTERACTIVE
+001720         MOVE "I" TO WS-MODE-FLAG
+001730     END-IF.
+001740     IF DRV-RUNNING-UNATTENDED
+001750         MOVE "B" TO WS-MODE-FLAG
+001760     END-IF.
+001770     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+001780     OPEN I-O EMPMAST.
+001790     IF NOT WS-EMPMAST-OK
+001800         IF WS-LANG-IS-ENGLISH
+001810             DISPLAY "DAY3 - UNABLE TO OPEN EMPMAST, STATUS "
+001820                 WS-EMPMAST-STATUS
+001830         ELSE
+001840             DISPLAY "DAY3 - OUVERTURE EMPMAST IMPOSSIBLE, CODE "
+001850                 WS-EMPMAST-STATUS
+001860         END-IF
+001870     ELSE
+001880         SET WS-EMPMAST-WAS-OPENED TO TRUE
+001890     END-IF.
+001900 1000-EXIT.
+001910     EXIT.
+      
+001920 2000-CAPTURE-EMPLOYE.
+001930     IF WS-LANG-IS-ENGLISH
+001940         DISPLAY "WHAT IS YOUR NAME ? "
+001950     ELSE
+001960         DISPLAY "Quel est votre nom ? "
+001970     END-IF.
+001980     ACCEPT My-name.
+001990     PERFORM 2010-GET-VALID-AGE THRU 2010-EXIT.
+002000     IF WS-LANG-IS-ENGLISH
+002010         DISPLAY "ENTER EMPLOYEE ID (5 CHARS)   : "
+002020     ELSE
+002030         DISPLAY "ENTRER L'ID EMPLOYE (5 CARACTERES) : "
+002040     END-IF.
+002050     ACCEPT Employe-ID.
+002060     IF WS-LANG-IS-ENGLISH
+002070         DISPLAY "ENTER DEPARTMENT CODE (4 CHARS) : "
+002080     ELSE
+002090         DISPLAY "ENTRER LE CODE SERVICE (4 CARACTERES) : "
+002100     END-IF.
+002110     ACCEPT Employe-Dept.
+002120     IF WS-LANG-IS-ENGLISH
+002130         DISPLAY "ENTER HIRE DATE (YYYYMMDD)    : "
+002140     ELSE
+002150         DISPLAY "ENTRER LA DATE D'EMBAUCHE (AAAAMMJJ) : "
+002160     END-IF.
+002170     ACCEPT Employe-Date-Embauche.
+
+002180     COMPUTE WS-BIRTH-YEAR = (WS-CURRENT-YEAR-ONLY - My-Age).
+002190     MOVE WS-BIRTH-YEAR TO Employe-Date-Naissance(1:4).
+002200     MOVE "0101"        TO Employe-Date-Naissance(5:4).
+002210     MOVE My-name       TO Employe-Nom.
+
+002220     PERFORM 2030-WRITE-EMPLOYE-FICHE THRU 2030-EXIT.
+
+002230     DISPLAY My-name.
+002240     DISPLAY My-age.
+002250 2000-EXIT.
+002260     EXIT.
+
+002270 2010-GET-VALID-AGE.
+002280     MOVE "N" TO WS-AGE-VALID-SW.
+002290     PERFORM 2020-PROMPT-AGE THRU 2020-EXIT
+002300         UNTIL WS-AGE-IS-VALID.
+002310 2010-EXIT.
+002320     EXIT.
+
+002330 2020-PROMPT-AGE.
+002340     IF WS-LANG-IS-ENGLISH
+002350         DISPLAY "WHAT IS YOUR AGE ? "
+002360     ELSE
+002370         DISPLAY "Quelle est votre age ? "
+002380     END-IF.
+002390     ACCEPT WS-AGE-INPUT.
+002400     IF WS-AGE-INPUT IS NOT NUMERIC
+002410         IF WS-LANG-IS-ENGLISH
+002420             DISPLAY "DAY3 - AGE MUST BE NUMERIC, TRY AGAIN"
+002430         ELSE
+002440             DISPLAY "DAY3 - L'AGE DOIT ETRE NUMERIQUE, ESSAYEZ "
+002450                 "ENCORE"
+002460         END-IF
+002470     ELSE IF WS-AGE-NUMERIC > 120
+002480         IF WS-LANG-IS-ENGLISH
+002490             DISPLAY "DAY3 - AGE MUST BE 120 OR LESS, TRY AGAIN"
+002500         ELSE
+002510             DISPLAY "DAY3 - L'AGE DOIT ETRE 120 OU MOINS, "
+002520                 "ESSAYEZ ENCORE"
+002530         END-IF
+002540     ELSE
+002550         MOVE WS-AGE-NUMERIC TO My-age
+002560         SET WS-AGE-IS-VALID TO TRUE
+002570     END-IF.
+002580 2020-EXIT.
+002590     EXIT.
+
+002600 2030-WRITE-EMPLOYE-FICHE.
+002610     WRITE Employe-Fiche
+002620         INVALID KEY
+002630             REWRITE Employe-Fiche
+002640                 INVALID KEY
+002650                     IF WS-LANG-IS-ENGLISH
+002660                       DISPLAY "DAY3 - COULD NOT WRITE EMPLOYEE "
+002670                           Employe-ID
+002680                     ELSE
+002690                       DISPLAY "DAY3 - ECRITURE IMPOSSIBLE - "
+002700                           Employe-ID
+002710                     END-IF
+002720             END-REWRITE
+002730     END-WRITE.
+
+002740     MOVE Employe-ID TO DRV-Employe-ID.
+002750     ADD 1 TO WS-RPT-RECORD-COUNT.
+002760 2030-EXIT.
+002770     EXIT.
+
+002780 3000-BATCH-PROCESS.
+002790     OPEN INPUT EMPBATCH.
+002800     IF NOT WS-EMPBATCH-OK
+002810         DISPLAY "DAY3 - UNABLE TO OPEN EMPBATCH, STATUS "
+002820             WS-EMPBATCH-STATUS
+002830         GO TO 3000-EXIT
+002840     END-IF.
+002850     OPEN OUTPUT EMPBRPT.
+002860     IF NOT WS-EMPBRPT-OK
+002870         DISPLAY "DAY3 - UNABLE TO OPEN EMPBRPT, STATUS "
+002880             WS-EMPBRPT-STATUS
+002890         CLOSE EMPBATCH
+002900         GO TO 3000-EXIT
+002910     END-IF.
+
+002920     PERFORM 3010-READ-ONE-BATCH-RECORD THRU 3010-EXIT
+002930         UNTIL WS-EMPBATCH-STATUS = "10".
+
+002940     CLOSE EMPBATCH.
+002950     CLOSE EMPBRPT.
+002960 3000-EXIT.
+002970     EXIT.
+
+002980 3010-READ-ONE-BATCH-RECORD.
+002990     READ EMPBATCH
+003000         AT END
+003010             MOVE "10" TO WS-EMPBATCH-STATUS
+003020             GO TO 3010-EXIT
+003030     END-READ.
+
+003040     ADD 1 TO WS-BATCH-SEQ.
+003050     MOVE WS-BATCH-SEQ TO WS-BATCH-SEQ-ED.
+003060     MOVE WS-BATCH-ID-WORK TO Employe-ID.
+003070     MOVE SPACES           TO Employe-Dept.
+003080     MOVE WS-CURRENT-DATE  TO Employe-Date-Embauche.
+003090     MOVE NA-My-Name       TO My-name.
+003100     MOVE NA-My-Age        TO My-age.
+
+003110     PERFORM 3015-VALIDATE-BATCH-AGE THRU 3015-EXIT.
+003120     IF NOT WS-BATCH-AGE-IS-VALID
+003130         ADD 1 TO WS-BATCH-REJECTED
+003140         MOVE SPACES TO EMPBRPT-REC
+003150         STRING "EMPLOYEE " Employe-ID " - " My-name
+003160                 " - AGE " My-age " - REJECTED, INVALID AGE"
+003170             DELIMITED BY SIZE INTO EMPBRPT-REC
+003180         WRITE EMPBRPT-REC
+003190         GO TO 3010-EXIT
+003200     END-IF.
+
+003210     COMPUTE WS-BIRTH-YEAR = (WS-CURRENT-YEAR-ONLY - My-Age).
+003220     MOVE WS-BIRTH-YEAR TO Employe-Date-Naissance(1:4).
+003230     MOVE "0101"        TO Employe-Date-Naissance(5:4).
+003240     MOVE My-name       TO Employe-Nom.
+
+003250     PERFORM 2030-WRITE-EMPLOYE-FICHE THRU 2030-EXIT.
+
+003260     MOVE SPACES TO EMPBRPT-REC.
+003270     STRING "EMPLOYEE " Employe-ID " - " My-name
+003280             " - AGE " My-age " - RECORD WRITTEN"
+003290         DELIMITED BY SIZE INTO EMPBRPT-REC.
+003300     WRITE EMPBRPT-REC.
+003310 3010-EXIT.
+003320     EXIT.
+
+003330 3015-VALIDATE-BATCH-AGE.
+003340     MOVE "N" TO WS-BATCH-AGE-VALID-SW.
+003350     IF NA-My-Age IS NOT NUMERIC
+003360         DISPLAY "DAY3 - BATCH RECORD " WS-BATCH-SEQ-ED
+003370             " AGE NOT NUMERIC - REJECTED"
+003380     ELSE IF My-age > 120
+003390         DISPLAY "DAY3 - BATCH RECORD " WS-BATCH-SEQ-ED
+003400             " AGE OVER 120 - REJECTED"
+003410     ELSE
+003420         SET WS-BATCH-AGE-IS-VALID TO TRUE
+003430     END-IF.
+003440 3015-EXIT.
+003450     EXIT.
+
+003460 9000-TERMINATE.
+003470     IF WS-EMPMAST-WAS-OPENED
+003480         CLOSE EMPMAST
+003490     END-IF.
+003500 9000-EXIT.
+003510     EXIT.
+
+003520 8000-PRINT-HEADER.
+003530     ACCEPT WS-RPT-RUN-DATE FROM DATE YYYYMMDD.
+003540     STRING WS-RPT-RUN-YEAR  "-" WS-RPT-RUN-MONTH "-"
+003550            WS-RPT-RUN-DAY
+003560         DELIMITED BY SIZE INTO WS-RPT-RUN-DATE-ED.
+003570     DISPLAY "========================================".
+003580     DISPLAY "DAY3 - EMPLOYEE IDENTITY CAPTURE".
+003590     DISPLAY "RUN DATE : " WS-RPT-RUN-DATE-ED
+003600         "   PAGE : " WS-RPT-PAGE.
+003610     DISPLAY "========================================".
+003620 8000-EXIT.
+003630     EXIT.
+
+003640 8010-PRINT-TRAILER.
+003650     DISPLAY "----------------------------------------".
+003660     DISPLAY "DAY3 - RECORD COUNT : " WS-RPT-RECORD-COUNT.
+003670     DISPLAY "----------------------------------------".
+003680 8010-EXIT.
+003690     EXIT.
