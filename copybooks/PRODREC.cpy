@@ -0,0 +1,45 @@
+000100*****************************************************************
+000110*  PRODREC.CPY
+000120*  PRODUCT MASTER RECORD LAYOUT - FICHE-PRODUIT.
+000130*  COPIED INTO EVERY PROGRAM THAT READS OR WRITES THE PRODUCT
+000140*  MASTER (PRODMAST) SO THE RECORD LAYOUT CANNOT DRIFT BETWEEN
+000150*  PROGRAMS.
+000160*****************************************************************
+000170* MODIFICATION HISTORY
+000180*  12/14/2025  JPH  PULLED OUT OF DAY7/DAY8 INTO ONE COPYBOOK.
+000190*                   PRIX CARRIES TWO DECIMAL PLACES (V99) AS IN
+000200*                   DAY8 SO BOTH PROGRAMS SHARE ONE DEFINITION.
+000210*  12/15/2025  JPH  ADDED QTE-EN-MAIN AND SEUIL-REAPPRO SO LOW
+000220*                   STOCK CAN BE DETECTED FROM THE MASTER ITSELF.
+000230*  12/16/2025  JPH  PRIX IS NOW SIGNED SO CREDIT MEMOS AND PRICE
+000240*                   CORRECTIONS CAN CARRY A NEGATIVE AMOUNT.
+000250*  12/16/2025  JPH  PRIX WIDENED TO 6 DIGITS SO HIGHER-END SKUS
+000260*                   PRICED ABOVE 9999.99 NO LONGER TRUNCATE.
+000270*  12/19/2025  JPH  ADDED LAST-MAINT-DATE AND LAST-MAINT-USER SO
+000280*                   EVERY ADD OR CHANGE TO A PRODUCT CAN BE
+000290*                   TRACED BACK TO WHEN AND BY WHOM IT WAS MADE.
+000300*  12/19/2025  JPH  ADDED CODE-FOURNISSEUR AND DELAI-LIVRAISON SO
+000310*                   PURCHASING CAN TELL WHO SUPPLIES A PRODUCT AND
+000320*                   HOW MANY DAYS ITS LEAD TIME RUNS.
+000330*  12/19/2025  JPH  ADDED CODE-DEVISE SO A PRODUCT PRICED IN A
+000340*                   CURRENCY OTHER THAN THE HOUSE DEFAULT CAN BE
+000350*                   IDENTIFIED AND DISPLAYED CORRECTLY.
+000360*  12/19/2025  JPH  ADDED TAUX-TAXE SO THE TAX RATE APPLIED TO A
+000370*                   PRODUCT'S PRICE LIVES ON THE MASTER RECORD
+000380*                   ITSELF INSTEAD OF BEING PRIVATE TO WHICHEVER
+000390*                   PROGRAM HAPPENS TO DISPLAY A TAX-INCLUSIVE
+000400*                   PRICE, THE SAME WAY SUPPLIER AND CURRENCY DATA
+000410*                   WERE ADDED ABOVE.
+000420*****************************************************************
+000430 01  Fiche-produit.
+000440     05  Code-produit         PIC X(03).
+000450     05  Libelle              PIC X(15).
+000460     05  Prix                 PIC S9(06)V99.
+000470     05  Qte-En-Main          PIC S9(05)      COMP-3.
+000480     05  Seuil-Reappro        PIC S9(05)      COMP-3.
+000490     05  Last-Maint-Date      PIC 9(08).
+000500     05  Last-Maint-User      PIC X(08).
+000510     05  Code-Fournisseur     PIC X(05).
+000520     05  Delai-Livraison      PIC 9(03)       COMP-3.
+000530     05  Code-Devise          PIC X(03).
+000540     05  Taux-Taxe            PIC 9(02)V99.
