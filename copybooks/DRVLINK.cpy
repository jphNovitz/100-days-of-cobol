@@ -0,0 +1,27 @@
+000100*****************************************************************
+000110*  DRVLINK.CPY
+000120*  EXTERNAL DATA SHARED BETWEEN DAY3, DAY5, AND THE DAYDRV
+000130*  DRIVER PROGRAM WHEN THEY ARE CALLED TOGETHER IN ONE RUN UNIT.
+000140*  STANDALONE EXECUTION OF ANY ONE PROGRAM IS UNAFFECTED - THE
+000150*  EXTERNAL ITEMS SIMPLY STAY AT THEIR VALUE CLAUSE DEFAULTS.
+000160*****************************************************************
+000170* MODIFICATION HISTORY
+000180*  12/19/2025  JPH  ORIGINAL VERSION. CARRIES THE EMPLOYEE ID
+000190*                   DAY3 JUST BUILT SO DAY5 CAN LOOK THE SAME
+000200*                   EMPLOYEE UP WITHOUT RE-PROMPTING.
+000210*  12/19/2025  JPH  ADDED DRV-UNATTENDED-SW. AN ACCEPT FROM
+000220*                   COMMAND-LINE INSIDE A CALLED SUBPROGRAM SEES
+000230*                   THE TOP-LEVEL JOB STEP'S OWN COMMAND LINE, NOT
+000240*                   ANYTHING SCOPED TO THE CALL, SO IT CANNOT TELL
+000250*                   DAY3/DAY5/DAY8 TO RUN UNATTENDED WHEN DAYDRV
+000260*                   CHAINS THEM TOGETHER. DAYDRV NOW SETS THIS
+000270*                   SWITCH BEFORE ITS CALLS SO EACH STEP KNOWS IT
+000280*                   IS PART OF A DRIVEN RUN REGARDLESS OF WHAT
+000290*                   COMMAND LINE STARTED THE JOB.
+000300*****************************************************************
+000310 01  DRV-Employe-ID           PIC X(05) VALUE SPACES
+000320                              IS EXTERNAL.
+000330
+000340 01  DRV-Unattended-Sw        PIC X(01) VALUE SPACE
+000350                              IS EXTERNAL.
+000360     88  DRV-RUNNING-UNATTENDED      VALUE "Y".
