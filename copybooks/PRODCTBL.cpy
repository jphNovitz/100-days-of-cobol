@@ -0,0 +1,16 @@
+000100*****************************************************************
+000110*  PRODCTBL.CPY
+000120*  TABLE OF VALID, REGISTERED PRODUCT CODES. LOADED INTO MEMORY
+000130*  FROM THE PRODCTBL REFERENCE FILE AT PROGRAM START AND SEARCHED
+000140*  BEFORE A PRODUCT TRANSACTION IS ALLOWED ONTO THE MASTER, SO
+000150*  TYPOED CODES CANNOT SLIP INTO PRODMAST.
+000160*****************************************************************
+000170* MODIFICATION HISTORY
+000180*  12/17/2025  JPH  ORIGINAL VERSION.
+000190*****************************************************************
+000200 01  WS-PRODUCT-CODE-TABLE.
+000210     05  WS-CODE-COUNT        PIC 9(05) COMP  VALUE ZERO.
+000220     05  WS-CODE-ENTRY OCCURS 1 TO 500 TIMES
+000230             DEPENDING ON WS-CODE-COUNT
+000240             INDEXED BY WS-CODE-IDX.
+000250         10  WS-VALID-CODE    PIC X(03).
