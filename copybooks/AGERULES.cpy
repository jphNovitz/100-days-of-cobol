@@ -0,0 +1,20 @@
+000100*****************************************************************
+000110*  AGERULES.CPY
+000120*  TABLE OF AGE-ELIGIBILITY RULES. LOADED INTO MEMORY FROM THE
+000130*  AGERULES REFERENCE FILE AT PROGRAM START AND SEARCHED TO
+000140*  DETERMINE THE ELIGIBILITY LABEL FOR A GIVEN AGE, SO NEW
+000150*  THRESHOLDS (DIFFERENT PROGRAMS OR REGIONS) CAN BE ADDED AS
+000160*  DATA INSTEAD OF NEW IF STATEMENTS. ENTRIES MUST BE MAINTAINED
+000170*  IN DESCENDING ORDER BY MINIMUM AGE SO THE FIRST MATCH FOUND BY
+000180*  A LINEAR SEARCH IS THE MOST RESTRICTIVE RULE THE AGE SATISFIES.
+000190*****************************************************************
+000200* MODIFICATION HISTORY
+000210*  12/19/2025  JPH  ORIGINAL VERSION.
+000220*****************************************************************
+000230 01  WS-AGE-RULE-TABLE.
+000240     05  WS-AGE-RULE-COUNT    PIC 9(05) COMP  VALUE ZERO.
+000250     05  WS-AGE-RULE-ENTRY OCCURS 1 TO 50 TIMES
+000260             DEPENDING ON WS-AGE-RULE-COUNT
+000270             INDEXED BY WS-AGE-RULE-IDX.
+000280         10  WS-AGE-RULE-MIN-AGE  PIC 9(03).
+000290         10  WS-AGE-RULE-LABEL    PIC X(20).
