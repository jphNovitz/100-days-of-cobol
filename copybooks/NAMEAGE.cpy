@@ -0,0 +1,15 @@
+000100*****************************************************************
+000110*  NAMEAGE.CPY
+000120*  NAME/AGE PAIR RECORD LAYOUT. SHARED BY DAY3 AND DAY5'S BATCH
+000130*  MODES SO AN UNATTENDED NIGHTLY RUN CAN FEED EITHER PROGRAM A
+000140*  SEQUENTIAL FILE OF NAME/AGE PAIRS INSTEAD OF REQUIRING SOMEONE
+000150*  AT A CONSOLE TO ANSWER THE ACCEPT PROMPTS ONE AT A TIME.
+000160*****************************************************************
+000170* MODIFICATION HISTORY
+000180*  12/19/2025  JPH  ORIGINAL VERSION.
+000190*  12/19/2025  JPH  NA-MY-AGE WIDENED TO 3 DIGITS TO MATCH THE
+000200*                   120-YEAR CEILING DAY3/DAY5 NOW ACCEPT.
+000210*****************************************************************
+000220 01  NAMEAGE-REC.
+000230     05  NA-My-Name           PIC X(15).
+000240     05  NA-My-Age            PIC 9(03).
