@@ -0,0 +1,16 @@
+000100*****************************************************************
+000110*  PRODRECN.CPY
+000120*  DAILY RECONCILIATION RECORD LAYOUT - ONE ENTRY PER PRODUCT
+000130*  UPDATED DURING A DAY7 RUN, CARRYING THE OPENING AND CLOSING
+000140*  ON-HAND QUANTITY SO A RECONCILIATION REPORT CAN BE RUN
+000150*  AFTERWARD WITHOUT RE-DERIVING THE VARIANCE FROM THE MASTER.
+000160*****************************************************************
+000170* MODIFICATION HISTORY
+000180*  12/19/2025  JPH  ORIGINAL VERSION.
+000190*****************************************************************
+000200 01  PRODRECN-REC.
+000210     05  RECN-Code-produit    PIC X(03).
+000220     05  RECN-Run-Date        PIC 9(08).
+000230     05  RECN-Opening-Qty     PIC S9(05) SIGN LEADING SEPARATE.
+000240     05  RECN-Closing-Qty     PIC S9(05) SIGN LEADING SEPARATE.
+000250     05  RECN-Variance        PIC S9(05) SIGN LEADING SEPARATE.
