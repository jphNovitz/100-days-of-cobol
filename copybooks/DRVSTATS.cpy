@@ -0,0 +1,22 @@
+000100*****************************************************************
+000110*  DRVSTATS.CPY
+000120*  EXTERNAL RUN STATISTICS POSTED BY DAY6, DAY7, AND DAY8 SO THE
+000130*  DAYDRV DRIVER CAN PRINT ONE CONSOLIDATED END-OF-JOB SUMMARY
+000140*  INSTEAD OF THE OPERATOR HAVING TO ADD UP EACH STEP'S OWN
+000150*  DISPLAY LINES BY HAND. STANDALONE EXECUTION OF ANY ONE PROGRAM
+000160*  IS UNAFFECTED - THE ITEMS SIMPLY STAY AT THEIR VALUE DEFAULTS.
+000170*****************************************************************
+000180* MODIFICATION HISTORY
+000190*  12/19/2025  JPH  ORIGINAL VERSION.
+000200*  12/19/2025  JPH  ADDED DRV-DAY7-TRANS-REJECTED SO A DRIVER
+000210*                   PROGRAM'S SUMMARY ALSO SHOWS TRANSACTIONS
+000220*                   REJECTED FOR AN UNKNOWN PRODUIT CODE, NOT JUST
+000230*                   THE ONES SUCCESSFULLY APPLIED.
+000240*****************************************************************
+000250 01  DRV-RUN-STATS            IS EXTERNAL.
+000260     05  DRV-Day6-Iterations      PIC 9(05) COMP   VALUE ZERO.
+000270     05  DRV-Day7-Trans-Read      PIC 9(05) COMP   VALUE ZERO.
+000280     05  DRV-Day7-Master-Written  PIC 9(05) COMP   VALUE ZERO.
+000290     05  DRV-Day7-Trans-Rejected  PIC 9(05) COMP   VALUE ZERO.
+000300     05  DRV-Day8-Products        PIC 9(05) COMP   VALUE ZERO.
+000310     05  DRV-Day8-Total-Value     PIC S9(09)V99 COMP-3 VALUE ZERO.
