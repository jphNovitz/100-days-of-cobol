@@ -0,0 +1,17 @@
+000100*****************************************************************
+000110*  PRCLOG.CPY
+000120*  PRICE-CHANGE LOG RECORD LAYOUT - ONE ENTRY WRITTEN EVERY TIME
+000130*  AN EXISTING PRODUCT'S PRIX IS CHANGED TO A DIFFERENT VALUE,
+000140*  WHETHER FROM A BATCH TRANSACTION (DAY7) OR INTERACTIVE
+000150*  MAINTENANCE (DAY7MNT), SO A PRICE CAN ALWAYS BE TRACED BACK TO
+000160*  WHEN IT CHANGED AND WHAT IT CHANGED FROM.
+000170*****************************************************************
+000180* MODIFICATION HISTORY
+000190*  12/19/2025  JPH  ORIGINAL VERSION.
+000200*****************************************************************
+000210 01  PRCLOG-REC.
+000220     05  PRC-Code-produit     PIC X(03).
+000230     05  PRC-Run-Date         PIC 9(08).
+000240     05  PRC-Run-Time         PIC 9(06).
+000250     05  PRC-Old-Prix         PIC S9(06)V99 SIGN LEADING SEPARATE.
+000260     05  PRC-New-Prix         PIC S9(06)V99 SIGN LEADING SEPARATE.
