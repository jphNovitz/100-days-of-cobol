@@ -0,0 +1,20 @@
+000100*****************************************************************
+000110*  RPTCTL.CPY
+000120*  COMMON REPORT-HEADER/TRAILER CONTROL FIELDS. COPIED INTO EVERY
+000130*  PROGRAM THAT WRAPS ITS DISPLAY OUTPUT WITH A REPORT HEADING
+000140*  (PROGRAM NAME, RUN DATE, PAGE NUMBER) AND A TRAILER (RECORD
+000150*  COUNT) SO THE SAME FIELD NAMES AND LAYOUT ARE USED EVERYWHERE
+000160*  RATHER THAN EACH PROGRAM INVENTING ITS OWN.
+000170*****************************************************************
+000180* MODIFICATION HISTORY
+000190*  12/19/2025  JPH  ORIGINAL VERSION.
+000200*****************************************************************
+000210 01  WS-RPT-CONTROL.
+000220     05  WS-RPT-PAGE              PIC 9(03) COMP  VALUE 1.
+000230     05  WS-RPT-RECORD-COUNT      PIC 9(05) COMP  VALUE ZERO.
+000240     05  WS-RPT-RUN-DATE          PIC 9(08).
+000250     05  WS-RPT-RUN-DATE-GROUP REDEFINES WS-RPT-RUN-DATE.
+000260         10  WS-RPT-RUN-YEAR          PIC 9(04).
+000270         10  WS-RPT-RUN-MONTH         PIC 9(02).
+000280         10  WS-RPT-RUN-DAY           PIC 9(02).
+000290     05  WS-RPT-RUN-DATE-ED       PIC X(10).
