@@ -0,0 +1,21 @@
+000100*****************************************************************
+000110*  EMPREC.CPY
+000120*  EMPLOYEE MASTER RECORD LAYOUT - EMPLOYE-FICHE.
+000130*  COPIED INTO EVERY PROGRAM THAT READS OR WRITES THE EMPLOYEE
+000140*  MASTER (EMPMAST) SO THE RECORD LAYOUT CANNOT DRIFT BETWEEN
+000150*  PROGRAMS.
+000160*****************************************************************
+000170* MODIFICATION HISTORY
+000180*  12/19/2025  JPH  ORIGINAL VERSION. GROWN OUT OF THE STANDALONE
+000190*                   MY-NAME/MY-AGE FIELDS IN DAY3/DAY5 SO THERE
+000200*                   IS A REAL PERSONNEL FILE TO RUN AGAINST.
+000210*                   DATE-NAISSANCE AND DATE-EMBAUCHE ARE BOTH
+000220*                   YYYYMMDD. WHERE ONLY A BIRTH YEAR IS KNOWN
+000230*                   THE DAY/MONTH PORTION IS DEFAULTED TO 0101.
+000240*****************************************************************
+000250 01  Employe-Fiche.
+000260     05  Employe-ID               PIC X(05).
+000270     05  Employe-Nom              PIC X(15).
+000280     05  Employe-Dept             PIC X(04).
+000290     05  Employe-Date-Embauche    PIC 9(08).
+000300     05  Employe-Date-Naissance   PIC 9(08).
