@@ -0,0 +1,178 @@
+000100*****************************************************************
+000110* EXERCISE 7 RECONCILIATION: DAILY QUANTITY RECONCILIATION REPORT
+000120* READS THE RECONCILIATION LOG (PRODRECN) A DAY7 RUN LEAVES
+000130* BEHIND AND PRINTS ONE LINE PER PRODUCT SHOWING ITS OPENING AND
+000140* CLOSING ON-HAND QUANTITY AND THE VARIANCE BETWEEN THEM, WITH A
+000150* GRAND TOTAL VARIANCE AT THE END.
+000160*****************************************************************
+000170* MODIFICATION HISTORY
+000180*  12/19/2025  JPH  ORIGINAL VERSION.
+000190*  12/19/2025  JPH  IF PRODRECN FAILS TO OPEN, 1000-INITIALIZE
+000200*                   NOW ALSO SETS WS-EOF-SW SO THE MAINLINE
+000210*                   PROCESSING LOOP NEVER RUNS AGAINST AN
+000220*                   UNOPENED FILE - PREVIOUSLY IT LOOPED FOREVER
+000230*                   READING A FILE THAT WAS NEVER OPENED.
+000240*  12/19/2025  JPH  1000-INITIALIZE NOW TRACKS WHETHER PRODRECN
+000250*                   AND RECNRPT WERE ACTUALLY OPENED, AND
+000260*                   9000-TERMINATE ONLY WRITES THE TRAILER LINE
+000270*                   OR CLOSES A FILE THIS RUN ACTUALLY OPENED -
+000280*                   PREVIOUSLY AN OPEN FAILURE STILL LEFT A WRITE
+000290*                   AND TWO CLOSES AGAINST UNOPENED FILES.
+000300*****************************************************************
+000310 IDENTIFICATION DIVISION.
+000320 PROGRAM-ID. day7rec.
+000330 AUTHOR. jphNovitz.
+000340 DATE-WRITTEN. 2025/12/19.
+000350 DATE-COMPILED.
+
+000360 ENVIRONMENT DIVISION.
+000370 INPUT-OUTPUT SECTION.
+000380 FILE-CONTROL.
+000390     SELECT PRODRECN ASSIGN TO "PRODRECN"
+000400         ORGANIZATION IS LINE SEQUENTIAL
+000410         FILE STATUS IS WS-PRODRECN-STATUS.
+
+000420     SELECT RECNRPT ASSIGN TO "RECNRPT"
+000430         ORGANIZATION IS LINE SEQUENTIAL
+000440         FILE STATUS IS WS-RECNRPT-STATUS.
+
+000450 DATA DIVISION.
+000460 FILE SECTION.
+000470 FD  PRODRECN
+000480     RECORDING MODE IS F.
+000490     COPY PRODRECN.
+
+000500 FD  RECNRPT
+000510     RECORDING MODE IS F.
+000520 01  RECNRPT-LINE             PIC X(80).
+
+000530 WORKING-STORAGE SECTION.
+000540 01  WS-PRODRECN-STATUS       PIC X(02).
+000550     88  WS-PRODRECN-OK            VALUE "00".
+
+000560 01  WS-RECNRPT-STATUS        PIC X(02).
+000570     88  WS-RECNRPT-OK             VALUE "00".
+
+000580 01  WS-SWITCHES.
+000590     05  WS-EOF-SW            PIC X(01)  VALUE "N".
+000600         88  WS-EOF-REACHED          VALUE "Y".
+000610     05  WS-PRODRECN-OPEN-SW  PIC X(01)  VALUE "N".
+000620         88  WS-PRODRECN-WAS-OPENED  VALUE "Y".
+000630     05  WS-RECNRPT-OPEN-SW   PIC X(01)  VALUE "N".
+000640         88  WS-RECNRPT-WAS-OPENED   VALUE "Y".
+
+000650 01  WS-COUNTERS.
+000660     05  WS-LINE-COUNT        PIC 9(05) COMP  VALUE ZERO.
+
+000670 01  WS-GRAND-VARIANCE        PIC S9(07)  VALUE ZERO.
+
+000680 01  WS-HEADING-1.
+000690     05  FILLER               PIC X(30) VALUE
+000700         "RECONCILIATION QUOTIDIENNE - ".
+000710     05  FILLER               PIC X(50) VALUE SPACES.
+
+000720 01  WS-HEADING-2.
+000730     05  FILLER               PIC X(04) VALUE "CODE".
+000740     05  FILLER               PIC X(04) VALUE SPACES.
+000750     05  FILLER               PIC X(08) VALUE "DATE".
+000760     05  FILLER               PIC X(04) VALUE SPACES.
+000770     05  FILLER               PIC X(08) VALUE "OUVERT".
+000780     05  FILLER               PIC X(04) VALUE SPACES.
+000790     05  FILLER               PIC X(08) VALUE "FERME".
+000800     05  FILLER               PIC X(04) VALUE SPACES.
+000810     05  FILLER               PIC X(08) VALUE "ECART".
+
+000820 01  WS-DETAIL-LINE.
+000830     05  WD-CODE              PIC X(03).
+000840     05  FILLER               PIC X(05) VALUE SPACES.
+000850     05  WD-DATE              PIC 9(08).
+000860     05  FILLER               PIC X(04) VALUE SPACES.
+000870     05  WD-OPENING           PIC -Z(04)9.
+000880     05  FILLER               PIC X(04) VALUE SPACES.
+000890     05  WD-CLOSING           PIC -Z(04)9.
+000900     05  FILLER               PIC X(04) VALUE SPACES.
+000910     05  WD-VARIANCE          PIC -Z(04)9.
+
+000920 01  WS-TOTAL-LINE.
+000930     05  FILLER               PIC X(41) VALUE
+000940         "ECART TOTAL DE LA RECONCILIATION ...... ".
+000950     05  WT-GRAND-VARIANCE    PIC -Z(06)9.
+
+000960 PROCEDURE DIVISION.
+
+000970 0000-MAINLINE.
+000980     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000990     PERFORM 2000-PROCESS-RECN THRU 2000-EXIT
+001000         UNTIL WS-EOF-REACHED.
+001010     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001020     GOBACK.
+
+001030 1000-INITIALIZE.
+001040     OPEN INPUT PRODRECN.
+001050     IF NOT WS-PRODRECN-OK
+001060         DISPLAY "DAY7REC - UNABLE TO OPEN PRODRECN, STATUS "
+001070             WS-PRODRECN-STATUS
+001080         MOVE "Y" TO WS-EOF-SW
+001090         GO TO 1000-EXIT
+001100     END-IF.
+001110     SET WS-PRODRECN-WAS-OPENED TO TRUE.
+
+001120     OPEN OUTPUT RECNRPT.
+001130     IF NOT WS-RECNRPT-OK
+001140         DISPLAY "DAY7REC - UNABLE TO OPEN RECNRPT, STATUS "
+001150             WS-RECNRPT-STATUS
+001160         MOVE "Y" TO WS-EOF-SW
+001170         GO TO 1000-EXIT
+001180     END-IF.
+001190     SET WS-RECNRPT-WAS-OPENED TO TRUE.
+001200     MOVE WS-HEADING-1 TO RECNRPT-LINE.
+001210     WRITE RECNRPT-LINE.
+001220     MOVE WS-HEADING-2 TO RECNRPT-LINE.
+001230     WRITE RECNRPT-LINE.
+
+001240     PERFORM 2100-READ-PRODRECN THRU 2100-EXIT.
+001250 1000-EXIT.
+001260     EXIT.
+
+001270 2000-PROCESS-RECN.
+001280     MOVE RECN-Code-produit   TO WD-CODE.
+001290     MOVE RECN-Run-Date       TO WD-DATE.
+001300     MOVE RECN-Opening-Qty    TO WD-OPENING.
+001310     MOVE RECN-Closing-Qty    TO WD-CLOSING.
+001320     MOVE RECN-Variance       TO WD-VARIANCE.
+001330     ADD RECN-Variance TO WS-GRAND-VARIANCE.
+
+001340     MOVE WS-DETAIL-LINE TO RECNRPT-LINE.
+001350     WRITE RECNRPT-LINE.
+001360     ADD 1 TO WS-LINE-COUNT.
+
+001370     PERFORM 2100-READ-PRODRECN THRU 2100-EXIT.
+001380 2000-EXIT.
+001390     EXIT.
+
+001400 2100-READ-PRODRECN.
+001410     READ PRODRECN
+001420         AT END
+001430             MOVE "Y" TO WS-EOF-SW
+001440             GO TO 2100-EXIT
+001450     END-READ.
+001460 2100-EXIT.
+001470     EXIT.
+
+001480 9000-TERMINATE.
+001490     MOVE WS-GRAND-VARIANCE TO WT-GRAND-VARIANCE.
+001500     IF WS-RECNRPT-WAS-OPENED
+001510         MOVE WS-TOTAL-LINE TO RECNRPT-LINE
+001520         WRITE RECNRPT-LINE
+001530     END-IF.
+
+001540     IF WS-PRODRECN-WAS-OPENED
+001550         CLOSE PRODRECN
+001560     END-IF.
+001570     IF WS-RECNRPT-WAS-OPENED
+001580         CLOSE RECNRPT
+001590     END-IF.
+001600     DISPLAY "DAY7REC - PRODUCTS RECONCILED : " WS-LINE-COUNT.
+001610     DISPLAY "DAY7REC - GRAND TOTAL VARIANCE: " WS-GRAND-VARIANCE.
+001620 9000-EXIT.
+001630     EXIT.
