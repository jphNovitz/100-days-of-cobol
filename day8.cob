@@ -1,26 +1,235 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. day8.
-      *----------------------------------------------
-      * EXERCISE 8: DECIMAL NUMBERS AND EDITING
-      * This program handles price formatting.
-      *----------------------------------------------
-       AUTHOR. jphNovitz.
-       DATE-WRITTEN. 2025/12/13.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION. 
-       01 Fiche-produit.
-           05 Code-produit PIC X(03).
-           05 Libelle PIC X(15).
-           05 Prix PIC 9(04)V99.
-       01 Prix-Affiche PIC Z(04).99.
-
-       PROCEDURE DIVISION.
-           MOVE "abc" TO Code-produit.
-           MOVE "Lipsum produit" TO Libelle.
-           MOVE 1234.56 TO Prix.          
-           MOVE Prix TO Prix-Affiche.
-           DISPLAY "Prix brut : " Prix.
-           DISPLAY "Prix joli : " Prix-Affiche.
-           
-       STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. day8.
+000120*----------------------------------------------
+000130* EXERCISE 8: DECIMAL NUMBERS AND EDITING
+000140* This program handles price formatting.
+000150*----------------------------------------------
+000160* MODIFICATION HISTORY
+000170*  12/14/2025  JPH  FICHE-PRODUIT NOW COMES FROM THE SHARED
+000180*                   PRODREC COPYBOOK INSTEAD OF A LOCAL 01 LEVEL.
+000190*  12/16/2025  JPH  PRIX-AFFICHE NOW CARRIES A LEADING SIGN SO A
+000200*                   CREDIT MEMO OR PRICE CORRECTION CAN DISPLAY
+000210*                   AS A NEGATIVE AMOUNT.
+000220*  12/16/2025  JPH  PRIX-AFFICHE WIDENED WITH COMMA INSERTION TO
+000230*                   MATCH THE WIDER PRIX FIELD ABOVE 9999.99.
+000240*  12/18/2025  JPH  DEMO DATA NOW DRIVES AN OCCURS TABLE SO ONE
+000250*                   RUN FORMATS A WHOLE BATCH OF PRODUCTS RATHER
+000260*                   THAN JUST ONE HARDCODED RECORD.
+000270*  12/19/2025  JPH  GOBACK REPLACES STOP RUN SO DAY8 CAN BE
+000280*                   CALLED FROM A DRIVER PROGRAM.
+000290*  12/19/2025  JPH  ADDED AN INTERACTIVE SEARCH-BY-CODE-PRODUIT
+000300*                   LOOKUP AGAINST THE DEMO PRODUCT TABLE.
+000310*  12/19/2025  JPH  THE DEMO BATCH'S PRODUCT COUNT AND TOTAL
+000320*                   DOLLAR VALUE ARE NOW POSTED TO THE SHARED
+000330*                   DRV-RUN-STATS GROUP SO A DRIVER PROGRAM CAN
+000340*                   INCLUDE THEM IN AN END-OF-JOB SUMMARY.
+000350*  12/19/2025  JPH  ADDED A TAX RATE TO EACH DEMO PRODUCT AND A
+000360*                   TAX-INCLUSIVE PRICE COMPUTED AND DISPLAYED
+000370*                   ALONGSIDE PRIX-AFFICHE.
+000380*  12/19/2025  JPH  ADDED CODE-DEVISE TO EACH DEMO PRODUCT SO THE
+000390*                   EDITED PRICE LINES SHOW THE RIGHT CURRENCY
+000400*                   SYMBOL PER RECORD NOW THAT PRODUCTS CAN BE
+000410*                   PRICED IN MORE THAN ONE CURRENCY.
+000420*  12/19/2025  JPH  THE DEMO-TABLE FORMATTING PASS IS NOW WRAPPED
+000430*                   IN A REPORT HEADER (PROGRAM NAME, RUN DATE,
+000440*                   PAGE NUMBER) AND TRAILER (RECORD COUNT) TO
+000450*                   MATCH THE OTHER EXERCISE PROGRAMS' CONSOLE
+000460*                   REPORTS.
+000470*  12/19/2025  JPH  3000-SEARCH-PRODUIT NOW OPENS THE REAL
+000480*                   PRODMAST MASTER AND READS BY CODE-PRODUIT
+000490*                   INSTEAD OF ONLY SEARCHING THE 3-ROW DEMO
+000500*                   TABLE, SO IT IS A GENUINE QUICK PRICE CHECK.
+000510*                   IT IS NOW ALSO SKIPPED WHEN DAY8 IS RUNNING
+000520*                   UNATTENDED (CALLED FROM DAYDRV OR LAUNCHED
+000530*                   FROM JCL) SINCE THERE IS NO OPERATOR THERE
+000540*                   TO ANSWER THE "ENTER CODE-PRODUIT" PROMPT.
+000550*----------------------------------------------
+000560 AUTHOR. jphNovitz.
+000570 DATE-WRITTEN. 2025/12/13.
+
+000580 ENVIRONMENT DIVISION.
+000590 INPUT-OUTPUT SECTION.
+000600 FILE-CONTROL.
+000610     SELECT PRODMAST ASSIGN TO "PRODMAST"
+000620         ORGANIZATION IS INDEXED
+000630         ACCESS MODE IS DYNAMIC
+000640         RECORD KEY IS Code-produit
+000650         FILE STATUS IS WS-PRODMAST-STATUS.
+
+000660 DATA DIVISION.
+000670 FILE SECTION.
+000680 FD  PRODMAST
+000690     RECORDING MODE IS F.
+000700     COPY PRODREC.
+
+000710 WORKING-STORAGE SECTION.
+000720 01  WS-PRODMAST-STATUS       PIC X(02).
+000730     88  WS-PRODMAST-OK            VALUE "00".
+
+000740 01  WS-MODE-FLAG             PIC X(01).
+000750     88  WS-MODE-IS-BATCH          VALUE "B" "b".
+000760     88  WS-MODE-IS-INTERACTIVE    VALUE "I" "i".
+
+000770 01 Prix-Affiche PIC -ZZ,ZZZ,ZZ9.99.
+000780 01 Prix-Avec-Taxe PIC S9(06)V99.
+000790 01 Prix-Taxe-Affiche PIC -ZZ,ZZZ,ZZ9.99.
+
+000800 01  WS-DEMO-PRODUIT-TABLE.
+000810     05  WS-DEMO-COUNT        PIC 9(02) COMP  VALUE 3.
+000820     05  WS-DEMO-ENTRY OCCURS 3 TIMES INDEXED BY WS-DEMO-IDX.
+000830         10  WD-Code-produit      PIC X(03).
+000840         10  WD-Libelle           PIC X(15).
+000850         10  WD-Prix              PIC S9(06)V99.
+000860         10  WD-Qte-En-Main       PIC S9(05).
+000870         10  WD-Seuil-Reappro     PIC S9(05).
+000880         10  WD-Taux-Taxe         PIC 9(02)V99.
+000890         10  WD-Code-Devise       PIC X(03).
+
+000900 01  WS-CURRENCY-SYMBOL       PIC X(03).
+
+000910 01  WS-SEARCH-CODE           PIC X(03).
+
+000920 01  WS-TOTAL-VALUE           PIC S9(09)V99 COMP-3  VALUE ZERO.
+
+000930     COPY DRVSTATS.
+
+000940     COPY DRVLINK.
+
+000950     COPY RPTCTL.
+
+000960 PROCEDURE DIVISION.
+
+000970 0000-MAINLINE.
+000980     ACCEPT WS-MODE-FLAG FROM COMMAND-LINE.
+000990     IF NOT WS-MODE-IS-BATCH AND NOT WS-MODE-IS-INTERACTIVE
+001000         MOVE "I" TO WS-MODE-FLAG
+001010     END-IF.
+001020     IF DRV-RUNNING-UNATTENDED
+001030         MOVE "B" TO WS-MODE-FLAG
+001040     END-IF.
+001050     PERFORM 1000-LOAD-DEMO-TABLE THRU 1000-EXIT.
+001060     PERFORM 8000-PRINT-HEADER THRU 8000-EXIT.
+001070     PERFORM 2000-FORMAT-PRODUIT THRU 2000-EXIT
+001080         VARYING WS-DEMO-IDX FROM 1 BY 1
+001090         UNTIL WS-DEMO-IDX > WS-DEMO-COUNT.
+001100     MOVE WS-DEMO-COUNT TO WS-RPT-RECORD-COUNT.
+001110     PERFORM 8010-PRINT-TRAILER THRU 8010-EXIT.
+001120     IF WS-MODE-IS-INTERACTIVE
+001130         PERFORM 3000-SEARCH-PRODUIT THRU 3000-EXIT
+001140     END-IF.
+001150     PERFORM 4000-POST-SUMMARY THRU 4000-EXIT.
+001160     GOBACK.
+
+001170 1000-LOAD-DEMO-TABLE.
+001180     MOVE "abc"             TO WD-Code-produit(1).
+001190     MOVE "Lipsum produit"  TO WD-Libelle(1).
+001200     MOVE 123456.78         TO WD-Prix(1).
+001210     MOVE 75                TO WD-Qte-En-Main(1).
+001220     MOVE 20                TO WD-Seuil-Reappro(1).
+001230     MOVE 5.00              TO WD-Taux-Taxe(1).
+001240     MOVE "USD"             TO WD-Code-Devise(1).
+
+001250     MOVE "def"             TO WD-Code-produit(2).
+001260     MOVE "Dolor sit amet"  TO WD-Libelle(2).
+001270     MOVE -45.00            TO WD-Prix(2).
+001280     MOVE 0                 TO WD-Qte-En-Main(2).
+001290     MOVE 10                TO WD-Seuil-Reappro(2).
+001300     MOVE 0.00              TO WD-Taux-Taxe(2).
+001310     MOVE "EUR"             TO WD-Code-Devise(2).
+
+001320     MOVE "ghi"             TO WD-Code-produit(3).
+001330     MOVE "Consectetur"     TO WD-Libelle(3).
+001340     MOVE 999.99            TO WD-Prix(3).
+001350     MOVE 500               TO WD-Qte-En-Main(3).
+001360     MOVE 50                TO WD-Seuil-Reappro(3).
+001370     MOVE 8.25              TO WD-Taux-Taxe(3).
+001380     MOVE "GBP"             TO WD-Code-Devise(3).
+001390 1000-EXIT.
+001400     EXIT.
+
+001410 2000-FORMAT-PRODUIT.
+001420     MOVE WD-Code-produit(WS-DEMO-IDX)   TO Code-produit.
+001430     MOVE WD-Libelle(WS-DEMO-IDX)        TO Libelle.
+001440     MOVE WD-Prix(WS-DEMO-IDX)           TO Prix.
+001450     MOVE WD-Qte-En-Main(WS-DEMO-IDX)    TO Qte-En-Main.
+001460     MOVE WD-Seuil-Reappro(WS-DEMO-IDX)  TO Seuil-Reappro.
+001470     MOVE WD-Code-Devise(WS-DEMO-IDX)    TO Code-Devise.
+001480     PERFORM 2010-SET-CURRENCY-SYMBOL THRU 2010-EXIT.
+001490     MOVE Prix TO Prix-Affiche.
+001500     DISPLAY "Prix brut : " Prix.
+001510     DISPLAY "Prix joli : " WS-CURRENCY-SYMBOL " " Prix-Affiche.
+001520     COMPUTE Prix-Avec-Taxe ROUNDED =
+001530         Prix + (Prix * WD-Taux-Taxe(WS-DEMO-IDX) / 100).
+001540     MOVE Prix-Avec-Taxe TO Prix-Taxe-Affiche.
+001550     DISPLAY "Taux taxe : " WD-Taux-Taxe(WS-DEMO-IDX) "%".
+001560     DISPLAY "Prix taxe : " WS-CURRENCY-SYMBOL " "
+001570         Prix-Taxe-Affiche.
+001580     ADD Prix TO WS-TOTAL-VALUE.
+001590 2000-EXIT.
+001600     EXIT.
+
+001610 2010-SET-CURRENCY-SYMBOL.
+001620     EVALUATE Code-Devise
+001630         WHEN "USD"
+001640             MOVE "$  " TO WS-CURRENCY-SYMBOL
+001650         WHEN "EUR"
+001660             MOVE "EUR" TO WS-CURRENCY-SYMBOL
+001670         WHEN "GBP"
+001680             MOVE "GBP" TO WS-CURRENCY-SYMBOL
+001690         WHEN OTHER
+001700             MOVE Code-Devise TO WS-CURRENCY-SYMBOL
+001710     END-EVALUATE.
+001720 2010-EXIT.
+001730     EXIT.
+
+001740 3000-SEARCH-PRODUIT.
+001750     DISPLAY "ENTER CODE-PRODUIT TO SEARCH (3 CHARS) : ".
+001760     ACCEPT WS-SEARCH-CODE.
+001770     OPEN INPUT PRODMAST.
+001780     IF NOT WS-PRODMAST-OK
+001790         DISPLAY "DAY8 - UNABLE TO OPEN PRODMAST, STATUS "
+001800             WS-PRODMAST-STATUS
+001810         GO TO 3000-EXIT
+001820     END-IF.
+001830     MOVE WS-SEARCH-CODE TO Code-produit.
+001840     READ PRODMAST
+001850         INVALID KEY
+001860             DISPLAY "DAY8 - PRODUCT " WS-SEARCH-CODE " NOT FOUND"
+001870         NOT INVALID KEY
+001880             PERFORM 2010-SET-CURRENCY-SYMBOL THRU 2010-EXIT
+001890             MOVE Prix TO Prix-Affiche
+001900             DISPLAY "DAY8 - FOUND " WS-SEARCH-CODE
+001910             DISPLAY "  LIBELLE    : " Libelle
+001920             DISPLAY "  PRIX JOLI  : " WS-CURRENCY-SYMBOL " "
+001930                 Prix-Affiche
+001940             DISPLAY "  TAUX TAXE  : " Taux-Taxe "%"
+001950     END-READ.
+001960     CLOSE PRODMAST.
+001970 3000-EXIT.
+001980     EXIT.
+
+001990 4000-POST-SUMMARY.
+002000     MOVE WS-DEMO-COUNT  TO DRV-Day8-Products.
+002010     MOVE WS-TOTAL-VALUE TO DRV-Day8-Total-Value.
+002020 4000-EXIT.
+002030     EXIT.
+
+002040 8000-PRINT-HEADER.
+002050     ACCEPT WS-RPT-RUN-DATE FROM DATE YYYYMMDD.
+002060     STRING WS-RPT-RUN-YEAR  "-" WS-RPT-RUN-MONTH "-"
+002070            WS-RPT-RUN-DAY
+002080         DELIMITED BY SIZE INTO WS-RPT-RUN-DATE-ED.
+002090     DISPLAY "========================================".
+002100     DISPLAY "DAY8 - DECIMAL NUMBERS AND EDITING".
+002110     DISPLAY "RUN DATE : " WS-RPT-RUN-DATE-ED
+002120         "   PAGE : " WS-RPT-PAGE.
+002130     DISPLAY "========================================".
+002140 8000-EXIT.
+002150     EXIT.
+
+002160 8010-PRINT-TRAILER.
+002170     DISPLAY "----------------------------------------".
+002180     DISPLAY "DAY8 - RECORD COUNT : " WS-RPT-RECORD-COUNT.
+002190     DISPLAY "----------------------------------------".
+002200 8010-EXIT.
+002210     EXIT.
