@@ -0,0 +1,92 @@
+000100*****************************************************************
+000110* DAILY DRIVER: RUNS THE EXERCISE SUITE AS ONE BATCH STREAM
+000120* CALLS DAY3, DAY5, DAY6, DAY7, AND DAY8 IN SEQUENCE SO THE WHOLE
+000130* SUITE CAN BE RUN AS ONE JOB STEP INSTEAD OF FIVE SEPARATE ONES.
+000140* THE EMPLOYEE ID DAY3 CAPTURES IS CARRIED FORWARD TO DAY5 VIA
+000150* THE SHARED DRV-EMPLOYE-ID ITEM (COPYBOOK DRVLINK) SO DAY5 DOES
+000160* NOT RE-PROMPT FOR AN ID THAT WAS JUST KEYED IN BY DAY3.
+000170*****************************************************************
+000180* MODIFICATION HISTORY
+000190*  12/19/2025  JPH  ORIGINAL VERSION.
+000200*  12/19/2025  JPH  ADDED A CONSOLIDATED END-OF-JOB SUMMARY, DRAWN
+000210*                   FROM THE SHARED DRV-RUN-STATS GROUP (COPYBOOK
+000220*                   DRVSTATS) THAT DAY6, DAY7, AND DAY8 EACH POST
+000230*                   THEIR OWN COUNTERS TO, PRINTED AFTER ALL
+000240*                   STEPS COMPLETE.
+000250*  12/19/2025  JPH  SETS DRV-UNATTENDED-SW BEFORE CALLING THE
+000260*                   STEPS SO DAY3, DAY5, AND DAY8 ALL KNOW THEY
+000270*                   ARE RUNNING UNDER THE DRIVER AND MUST NOT
+000280*                   PROMPT FOR OPERATOR INPUT - "ACCEPT FROM
+000290*                   COMMAND-LINE" IN A CALLED SUBPROGRAM SEES
+000300*                   THIS JOB'S OWN COMMAND LINE, NOT A PARM
+000310*                   SCOPED TO THE CALL, SO IT CANNOT BE USED TO
+000320*                   FORCE BATCH MODE ON A CALLED STEP BY ITSELF.
+000330*                   END-OF-JOB SUMMARY NOW ALSO SHOWS DAY7
+000340*                   TRANSACTIONS REJECTED.
+000350*****************************************************************
+000360 IDENTIFICATION DIVISION.
+000370 PROGRAM-ID. daydrv.
+000380 AUTHOR. jphNovitz.
+000390 DATE-WRITTEN. 2025/12/19.
+000400 DATE-COMPILED.
+
+000410 DATA DIVISION.
+000420 WORKING-STORAGE SECTION.
+000430 01  WS-STEP-NAME             PIC X(08).
+
+000440     COPY DRVSTATS.
+
+000450     COPY DRVLINK.
+
+000460 PROCEDURE DIVISION.
+
+000470 0000-MAINLINE.
+000480     PERFORM 1000-RUN-STEPS THRU 1000-EXIT.
+000490     PERFORM 2000-PRINT-SUMMARY THRU 2000-EXIT.
+000500     GOBACK.
+
+000510 1000-RUN-STEPS.
+000520     SET DRV-RUNNING-UNATTENDED TO TRUE.
+000530     MOVE "DAY3"   TO WS-STEP-NAME.
+000540     DISPLAY "DAYDRV - STARTING STEP " WS-STEP-NAME.
+000550     CALL "day3".
+000560     DISPLAY "DAYDRV - COMPLETED STEP " WS-STEP-NAME.
+
+000570     MOVE "DAY5"   TO WS-STEP-NAME.
+000580     DISPLAY "DAYDRV - STARTING STEP " WS-STEP-NAME.
+000590     CALL "day5".
+000600     DISPLAY "DAYDRV - COMPLETED STEP " WS-STEP-NAME.
+
+000610     MOVE "DAY6"   TO WS-STEP-NAME.
+000620     DISPLAY "DAYDRV - STARTING STEP " WS-STEP-NAME.
+000630     CALL "day6".
+000640     DISPLAY "DAYDRV - COMPLETED STEP " WS-STEP-NAME.
+
+000650     MOVE "DAY7"   TO WS-STEP-NAME.
+000660     DISPLAY "DAYDRV - STARTING STEP " WS-STEP-NAME.
+000670     CALL "day7".
+000680     DISPLAY "DAYDRV - COMPLETED STEP " WS-STEP-NAME.
+
+000690     MOVE "DAY8"   TO WS-STEP-NAME.
+000700     DISPLAY "DAYDRV - STARTING STEP " WS-STEP-NAME.
+000710     CALL "day8".
+000720     DISPLAY "DAYDRV - COMPLETED STEP " WS-STEP-NAME.
+000730 1000-EXIT.
+000740     EXIT.
+
+000750 2000-PRINT-SUMMARY.
+000760     DISPLAY "DAYDRV - END-OF-JOB SUMMARY".
+000770     DISPLAY "DAYDRV -   DAY6 ITERATIONS RUN   : "
+000780         DRV-Day6-Iterations.
+000790     DISPLAY "DAYDRV -   DAY7 TRANSACTIONS READ : "
+000800         DRV-Day7-Trans-Read.
+000810     DISPLAY "DAYDRV -   DAY7 PRODUCTS WRITTEN  : "
+000820         DRV-Day7-Master-Written.
+000830     DISPLAY "DAYDRV -   DAY7 TRANS REJECTED    : "
+000840         DRV-Day7-Trans-Rejected.
+000850     DISPLAY "DAYDRV -   DAY8 PRODUCTS FORMATTED: "
+000860         DRV-Day8-Products.
+000870     DISPLAY "DAYDRV -   DAY8 TOTAL DOLLAR VALUE: "
+000880         DRV-Day8-Total-Value.
+000890 2000-EXIT.
+000900     EXIT.
