@@ -1,29 +1,316 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. day1.
-       AUTHOR. jphNovitz.
-       DATE-WRITTEN. 2025/12/10.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 My-name PIC X(15).
-       01 My-age PIC 9(2).
-       01 Birth-year PIC 9(4).
-
-       PROCEDURE DIVISION.
-           display "Quel est votre nom ? ".
-           accept My-name.
-           display "Quelle est votre age ? ".
-           accept My-age.
-
-           COMPUTE Birth-year = (2025 - My-Age).
-
-
-           display My-name.
-           display My-age.
-           display "Vous êtes né en " Birth-year.
-           IF (my-age >= 18)
-             display "Vous êtes majeur !"
-           ELSE
-             display "Vous êtes mineur !"
-           END-IF
-           STOP RUN.
+000100*****************************************************************
+000110* EXERCISE 5: AGE AND MAJORITY CHECK
+000120* LOOKS UP AN EMPLOYEE ON THE EMPLOYEE MASTER (EMPMAST) BY
+000130* EMPLOYEE-ID, DERIVES THE CURRENT AGE FROM THE STORED BIRTH
+000140* DATE, AND REPORTS WHETHER THE EMPLOYEE IS OF AGE - RUNNING
+000150* AGAINST THE REAL PERSONNEL FILE INSTEAD OF A CONSOLE PROMPT.
+000160*****************************************************************
+000170* MODIFICATION HISTORY
+000180*  12/10/2025  JPH  ORIGINAL VERSION - NAME/AGE ACCEPTED FROM
+000190*                   THE CONSOLE, BIRTH YEAR COMPUTED FROM A
+000200*                   HARDCODED CURRENT YEAR.
+000210*  12/19/2025  JPH  REWRITTEN TO READ THE EMPLOYEE MASTER BY
+000220*                   EMPLOYE-ID AND DERIVE AGE FROM THE STORED
+000230*                   BIRTH DATE RATHER THAN ACCEPTING IT DIRECTLY.
+000240*  12/19/2025  JPH  CURRENT YEAR IS NOW TAKEN FROM THE SYSTEM
+000250*                   DATE INSTEAD OF A HARDCODED LITERAL.
+000260*  12/19/2025  JPH  IF A DRIVER PROGRAM HAS ALREADY POSTED AN
+000270*                   EMPLOYEE ID TO THE SHARED DRV-EMPLOYE-ID
+000280*                   ITEM (E.G. RIGHT AFTER CALLING DAY3), THAT
+000290*                   ID IS USED INSTEAD OF PROMPTING AGAIN.
+000300*                   GOBACK REPLACES STOP RUN SO DAY5 RETURNS
+000310*                   CLEANLY TO A CALLER INSTEAD OF ENDING THE
+000320*                   WHOLE RUN UNIT.
+000330*  12/19/2025  JPH  THE HARDCODED MAJORITY IF IS REPLACED BY A
+000340*                   LOOKUP AGAINST THE AGERULES TABLE SO NEW
+000350*                   AGE-ELIGIBILITY RULES CAN BE ADDED AS DATA.
+000360*  12/19/2025  JPH  ADDED A BATCH MODE, SELECTED BY A ONE-CHAR
+000370*                   COMMAND-LINE PARM ("B"), THAT READS NAME/AGE
+000380*                   PAIRS FROM THE AGEBATCH FILE AND DETERMINES
+000390*                   THE AGE-ELIGIBILITY LABEL FOR EACH DIRECTLY
+000400*                   FROM THE SUPPLIED AGE RATHER THAN LOOKING THE
+000410*                   EMPLOYEE UP ON EMPMAST, WRITING EACH RESULT
+000420*                   TO THE AGEBRPT REPORT FILE INSTEAD OF
+000430*                   DISPLAYING IT, SO THIS LOGIC CAN RUN
+000440*                   UNATTENDED IN THE NIGHTLY JOB STREAM.
+000450*  12/19/2025  JPH  INTERACTIVE-MODE OUTPUT IS NOW WRAPPED IN A
+000460*                   REPORT HEADER (PROGRAM NAME, RUN DATE, PAGE
+000470*                   NUMBER) AND TRAILER (RECORD COUNT) SO A
+000480*                   CONSOLE SESSION TRANSCRIPT CAN BE HANDED TO
+000490*                   SOMEONE AS A REPORT.
+000500*  12/19/2025  JPH  MY-AGE WIDENED FROM 2 TO 3 DIGITS TO MATCH
+000510*                   THE WIDER NA-MY-AGE BATCH FIELD AND THE
+000520*                   120-YEAR CEILING DAY3 NOW ACCEPTS - A VALUE
+000530*                   OVER 99 WAS BEING TRUNCATED ON THE MOVE OR
+000540*                   COMPUTE INTO A 2-DIGIT FIELD.
+000550*  12/19/2025  JPH  WHEN DRV-UNATTENDED-SW (COPYBOOK DRVLINK) IS
+000560*                   SET, MODE IS FORCED TO BATCH REGARDLESS OF THE
+000570*                   COMMAND-LINE PARM - A CALLED SUBPROGRAM'S
+000580*                   ACCEPT FROM COMMAND-LINE SEES THE TOP-LEVEL
+000590*                   JOB'S OWN COMMAND LINE, NOT A PER-CALL PARM,
+000600*                   SO DAYDRV COULD NOT OTHERWISE PUT DAY5 INTO
+000610*                   BATCH MODE WHEN CHAINING IT WITH THE OTHER
+000620*                   STEPS.
+000630*  12/19/2025  JPH  1000-INITIALIZE NOW TRACKS WHETHER EMPMAST WAS
+000640*                   ACTUALLY OPENED IN INTERACTIVE MODE, AND
+000650*                   0000-MAINLINE SKIPS THE LOOKUP AND 9000-
+000660*                   TERMINATE SKIPS THE CLOSE WHEN IT WAS NOT -
+000670*                   PREVIOUSLY AN OPEN FAILURE WAS ONLY DISPLAYED
+000680*                   AND THE LOOKUP STILL RAN A READ AGAINST AN
+000690*                   UNOPENED FILE.
+000700*****************************************************************
+000710 IDENTIFICATION DIVISION.
+000720 PROGRAM-ID. day5.
+000730 AUTHOR. jphNovitz.
+000740 DATE-WRITTEN. 2025/12/10.
+000750 DATE-COMPILED.
+      
+000760 ENVIRONMENT DIVISION.
+000770 INPUT-OUTPUT SECTION.
+000780 FILE-CONTROL.
+000790     SELECT EMPMAST ASSIGN TO "EMPMAST"
+000800         ORGANIZATION IS INDEXED
+000810         ACCESS MODE IS DYNAMIC
+000820         RECORD KEY IS Employe-ID
+000830         FILE STATUS IS WS-EMPMAST-STATUS.
+
+000840     SELECT AGERULES ASSIGN TO "AGERULES"
+000850         ORGANIZATION IS LINE SEQUENTIAL
+000860         FILE STATUS IS WS-AGERULES-STATUS.
+
+000870     SELECT AGEBATCH ASSIGN TO "AGEBATCH"
+000880         ORGANIZATION IS LINE SEQUENTIAL
+000890         FILE STATUS IS WS-AGEBATCH-STATUS.
+
+000900     SELECT AGEBRPT ASSIGN TO "AGEBRPT"
+000910         ORGANIZATION IS LINE SEQUENTIAL
+000920         FILE STATUS IS WS-AGEBRPT-STATUS.
+
+000930 DATA DIVISION.
+000940 FILE SECTION.
+000950 FD  EMPMAST
+000960     RECORDING MODE IS F.
+000970     COPY EMPREC.
+
+000980 FD  AGERULES
+000990     RECORDING MODE IS F.
+001000 01  AGERULES-REC.
+001010     05  AGER-Min-Age         PIC 9(03).
+001020     05  AGER-Label           PIC X(20).
+
+001030 FD  AGEBATCH
+001040     RECORDING MODE IS F.
+001050     COPY NAMEAGE.
+
+001060 FD  AGEBRPT
+001070     RECORDING MODE IS F.
+001080 01  AGEBRPT-REC              PIC X(80).
+
+001090 WORKING-STORAGE SECTION.
+001100 01  WS-EMPMAST-STATUS        PIC X(02).
+001110     88  WS-EMPMAST-OK             VALUE "00".
+001120     88  WS-EMPMAST-NOTFOUND      VALUE "23".
+
+001130 01  WS-AGERULES-STATUS       PIC X(02).
+001140     88  WS-AGERULES-OK            VALUE "00".
+      
+001150 01  WS-WORK-ID               PIC X(05).
+001160 01  WS-CURRENT-DATE          PIC 9(08).
+001170 01  WS-CURRENT-YEAR-GROUP REDEFINES WS-CURRENT-DATE.
+001180     05  WS-CURRENT-YEAR      PIC 9(04).
+001190     05  FILLER               PIC 9(04).
+001200 01  Birth-year               PIC 9(04).
+001210 01  My-age                   PIC 9(03).
+001220 01  My-name                  PIC X(15).
+
+001230 01  WS-AGEBATCH-STATUS       PIC X(02).
+001240     88  WS-AGEBATCH-OK            VALUE "00".
+
+001250 01  WS-AGEBRPT-STATUS        PIC X(02).
+001260     88  WS-AGEBRPT-OK             VALUE "00".
+
+001270 01  WS-MODE-FLAG             PIC X(01)  VALUE "I".
+001280     88  WS-MODE-IS-BATCH         VALUE "B".
+001290     88  WS-MODE-IS-INTERACTIVE   VALUE "I".
+
+001300 01  WS-SWITCHES.
+001310     05  WS-EMPMAST-OPEN-SW   PIC X(01)  VALUE "N".
+001320         88  WS-EMPMAST-WAS-OPENED  VALUE "Y".
+
+001330 01  WS-AGE-LABEL-RESULT      PIC X(30).
+
+001340     COPY AGERULES.
+
+001350     COPY DRVLINK.
+001360     COPY RPTCTL.
+      
+001370 PROCEDURE DIVISION.
+      
+001380 0000-MAINLINE.
+001390     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001400     IF WS-MODE-IS-BATCH
+001410         PERFORM 3000-BATCH-PROCESS THRU 3000-EXIT
+001420     ELSE
+001430         PERFORM 8000-PRINT-HEADER THRU 8000-EXIT
+001440         IF WS-EMPMAST-WAS-OPENED
+001450             PERFORM 2000-LOOKUP-EMPLOYE THRU 2000-EXIT
+001460         END-IF
+001470         PERFORM 8010-PRINT-TRAILER THRU 8010-EXIT
+001480     END-IF.
+001490     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001500     GOBACK.
+
+001510 1000-INITIALIZE.
+001520     ACCEPT WS-MODE-FLAG FROM COMMAND-LINE.
+001530     IF NOT WS-MODE-IS-BATCH AND NOT WS-MODE-IS-INTERACTIVE
+001540         MOVE "I" TO WS-MODE-FLAG
+001550     END-IF.
+001560     IF DRV-RUNNING-UNATTENDED
+001570         MOVE "B" TO WS-MODE-FLAG
+001580     END-IF.
+001590     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+001600     PERFORM 1200-LOAD-AGE-RULES THRU 1200-EXIT.
+001610     IF NOT WS-MODE-IS-BATCH
+001620         OPEN INPUT EMPMAST
+001630         IF NOT WS-EMPMAST-OK
+001640             DISPLAY "DAY5 - UNABLE TO OPEN EMPMAST, STATUS "
+001650                 WS-EMPMAST-STATUS
+001660         ELSE
+001670             SET WS-EMPMAST-WAS-OPENED TO TRUE
+001680         END-IF
+001690     END-IF.
+001700 1000-EXIT.
+001710     EXIT.
+
+001720 1200-LOAD-AGE-RULES.
+001730     OPEN INPUT AGERULES.
+001740     IF NOT WS-AGERULES-OK
+001750         DISPLAY "DAY5 - UNABLE TO OPEN AGERULES, STATUS "
+001760             WS-AGERULES-STATUS
+001770         GO TO 1200-EXIT
+001780     END-IF.
+
+001790     PERFORM 1210-LOAD-ONE-AGE-RULE THRU 1210-EXIT
+001800         UNTIL WS-AGERULES-STATUS = "10".
+001810     CLOSE AGERULES.
+001820 1200-EXIT.
+001830     EXIT.
+
+001840 1210-LOAD-ONE-AGE-RULE.
+001850     READ AGERULES
+001860         AT END
+001870             MOVE "10" TO WS-AGERULES-STATUS
+001880             GO TO 1210-EXIT
+001890     END-READ.
+001900     ADD 1 TO WS-AGE-RULE-COUNT.
+001910     MOVE AGER-Min-Age TO WS-AGE-RULE-MIN-AGE(WS-AGE-RULE-COUNT).
+001920     MOVE AGER-Label   TO WS-AGE-RULE-LABEL(WS-AGE-RULE-COUNT).
+001930 1210-EXIT.
+001940     EXIT.
+      
+001950 2000-LOOKUP-EMPLOYE.
+001960     IF DRV-Employe-ID NOT = SPACES
+001970         MOVE DRV-Employe-ID TO WS-WORK-ID
+001980     ELSE
+001990         DISPLAY "ENTER EMPLOYEE ID TO LOOK UP (5 CHARS) : "
+002000         ACCEPT WS-WORK-ID
+002010     END-IF.
+002020     MOVE WS-WORK-ID TO Employe-ID.
+      
+002030     READ EMPMAST
+002040         INVALID KEY
+002050             DISPLAY "DAY5 - EMPLOYEE " WS-WORK-ID " NOT FOUND"
+002060             GO TO 2000-EXIT
+002070     END-READ.
+      
+002080     MOVE Employe-Date-Naissance(1:4) TO Birth-year.
+002090     COMPUTE My-age = (WS-CURRENT-YEAR - Birth-year).
+      
+002100     DISPLAY Employe-Nom.
+002110     DISPLAY My-age.
+002120     DISPLAY "Vous êtes né en " Birth-year.
+002130     PERFORM 2010-DETERMINE-AGE-LABEL THRU 2010-EXIT.
+002140     DISPLAY WS-AGE-LABEL-RESULT.
+002150     ADD 1 TO WS-RPT-RECORD-COUNT.
+002160 2000-EXIT.
+002170     EXIT.
+
+002180 2010-DETERMINE-AGE-LABEL.
+002190     SET WS-AGE-RULE-IDX TO 1.
+002200     SEARCH WS-AGE-RULE-ENTRY
+002210         AT END
+002220             MOVE "Vous êtes mineur !" TO WS-AGE-LABEL-RESULT
+002230         WHEN My-age >= WS-AGE-RULE-MIN-AGE(WS-AGE-RULE-IDX)
+002240             MOVE WS-AGE-RULE-LABEL(WS-AGE-RULE-IDX)
+002250                 TO WS-AGE-LABEL-RESULT
+002260     END-SEARCH.
+002270 2010-EXIT.
+002280     EXIT.
+
+002290 3000-BATCH-PROCESS.
+002300     OPEN INPUT AGEBATCH.
+002310     IF NOT WS-AGEBATCH-OK
+002320         DISPLAY "DAY5 - UNABLE TO OPEN AGEBATCH, STATUS "
+002330             WS-AGEBATCH-STATUS
+002340         GO TO 3000-EXIT
+002350     END-IF.
+002360     OPEN OUTPUT AGEBRPT.
+002370     IF NOT WS-AGEBRPT-OK
+002380         DISPLAY "DAY5 - UNABLE TO OPEN AGEBRPT, STATUS "
+002390             WS-AGEBRPT-STATUS
+002400         CLOSE AGEBATCH
+002410         GO TO 3000-EXIT
+002420     END-IF.
+
+002430     PERFORM 3010-PROCESS-ONE-BATCH-RECORD THRU 3010-EXIT
+002440         UNTIL WS-AGEBATCH-STATUS = "10".
+
+002450     CLOSE AGEBATCH.
+002460     CLOSE AGEBRPT.
+002470 3000-EXIT.
+002480     EXIT.
+
+002490 3010-PROCESS-ONE-BATCH-RECORD.
+002500     READ AGEBATCH
+002510         AT END
+002520             MOVE "10" TO WS-AGEBATCH-STATUS
+002530             GO TO 3010-EXIT
+002540     END-READ.
+
+002550     MOVE NA-My-Name TO My-name.
+002560     MOVE NA-My-Age  TO My-age.
+002570     PERFORM 2010-DETERMINE-AGE-LABEL THRU 2010-EXIT.
+
+002580     MOVE SPACES TO AGEBRPT-REC.
+002590     STRING My-name " - AGE " My-age " - " WS-AGE-LABEL-RESULT
+002600         DELIMITED BY SIZE INTO AGEBRPT-REC.
+002610     WRITE AGEBRPT-REC.
+002620 3010-EXIT.
+002630     EXIT.
+
+002640 9000-TERMINATE.
+002650     IF WS-EMPMAST-WAS-OPENED
+002660         CLOSE EMPMAST
+002670     END-IF.
+002680 9000-EXIT.
+002690     EXIT.
+
+002700 8000-PRINT-HEADER.
+002710     ACCEPT WS-RPT-RUN-DATE FROM DATE YYYYMMDD.
+002720     STRING WS-RPT-RUN-YEAR  "-" WS-RPT-RUN-MONTH "-"
+002730            WS-RPT-RUN-DAY
+002740         DELIMITED BY SIZE INTO WS-RPT-RUN-DATE-ED.
+002750     DISPLAY "========================================".
+002760     DISPLAY "DAY5 - AGE AND MAJORITY CHECK".
+002770     DISPLAY "RUN DATE : " WS-RPT-RUN-DATE-ED
+002780         "   PAGE : " WS-RPT-PAGE.
+002790     DISPLAY "========================================".
+002800 8000-EXIT.
+002810     EXIT.
+
+002820 8010-PRINT-TRAILER.
+002830     DISPLAY "----------------------------------------".
+002840     DISPLAY "DAY5 - RECORD COUNT : " WS-RPT-RECORD-COUNT.
+002850     DISPLAY "----------------------------------------".
+002860 8010-EXIT.
+002870     EXIT.
