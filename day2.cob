@@ -1,14 +1,57 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. day5.
-       AUTHOR. jphNovitz.
-       DATE-WRITTEN. 12/09/2025.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 My-name PIC X(15) VALUE "Jean-Philippe".
-       01 My-age PIC 9(2) VALUE 52.
-
-       PROCEDURE DIVISION.
-           display My-name.
-           display My-age.
-           STOP RUN.
+000100*****************************************************************
+000110* EXERCISE 2: NAME AND AGE DISPLAY
+000120* DISPLAYS AN EMPLOYEE'S NAME AND AGE. BOTH VALUES CAN BE
+000130* SUPPLIED AS COMMAND-LINE PARAMETERS (NAME FIRST, AGE SECOND);
+000140* WHEN OMITTED THE ORIGINAL DEMONSTRATION DEFAULTS ARE USED.
+000150*****************************************************************
+000160* MODIFICATION HISTORY
+000170*  12/09/2025  JPH  ORIGINAL VERSION - NAME/AGE HARDCODED.
+000180*  12/19/2025  JPH  NAME AND AGE ARE NOW TAKEN FROM COMMAND-LINE
+000190*                   PARAMETERS WHEN SUPPLIED, FALLING BACK TO
+000200*                   THE ORIGINAL HARDCODED VALUES OTHERWISE.
+000210*****************************************************************
+000220 IDENTIFICATION DIVISION.
+000230 PROGRAM-ID. day2.
+000240 AUTHOR. jphNovitz.
+000250 DATE-WRITTEN. 2025/12/09.
+000260 DATE-COMPILED.
+
+000270 DATA DIVISION.
+000280 WORKING-STORAGE SECTION.
+000290 01  My-name                  PIC X(15) VALUE "Jean-Philippe".
+000300 01  My-age                   PIC 9(02) VALUE 52.
+
+000310 01  WS-PARM-COUNT            PIC 9(02).
+000320 01  WS-PARM-INDEX            PIC 9(02).
+000330 01  WS-PARM-AGE              PIC X(03).
+000340 01  WS-PARM-AGE-NUM REDEFINES WS-PARM-AGE
+000350                              PIC 9(03).
+
+000360 PROCEDURE DIVISION.
+
+000370 0000-MAINLINE.
+000380     PERFORM 1000-GET-PARMS THRU 1000-EXIT.
+000390     DISPLAY My-name.
+000400     DISPLAY My-age.
+000410     STOP RUN.
+
+000420 1000-GET-PARMS.
+000430     ACCEPT WS-PARM-COUNT FROM ARGUMENT-NUMBER.
+000440     IF WS-PARM-COUNT NOT >= 1
+000450         GO TO 1000-EXIT
+000460     END-IF.
+000470     MOVE 1 TO WS-PARM-INDEX.
+000480     DISPLAY WS-PARM-INDEX UPON ARGUMENT-NUMBER.
+000490     ACCEPT My-name FROM ARGUMENT-VALUE.
+
+000500     IF WS-PARM-COUNT NOT >= 2
+000510         GO TO 1000-EXIT
+000520     END-IF.
+000530     MOVE 2 TO WS-PARM-INDEX.
+000540     DISPLAY WS-PARM-INDEX UPON ARGUMENT-NUMBER.
+000550     ACCEPT WS-PARM-AGE FROM ARGUMENT-VALUE.
+000560     IF WS-PARM-AGE IS NUMERIC
+000570         MOVE WS-PARM-AGE-NUM TO My-age
+000580     END-IF.
+000590 1000-EXIT.
+000600     EXIT.
